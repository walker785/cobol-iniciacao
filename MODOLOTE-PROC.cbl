@@ -0,0 +1,13 @@
+      *>*****************************************************************
+      *> MODOLOTE-PROC - PARAGRAFO COMPARTILHADO DE SELECAO DE MODO DE
+      *> EXECUCAO (INTERATIVO OU LOTE)
+      *> USO: COPY 'MODOLOTE-PROC.cbl'.
+      *>*****************************************************************
+       9620-SELECIONAR-MODO.
+      *>********* PERGUNTANDO SE A EXECUCAO SERA INTERATIVA OU EM LOTE
+           DISPLAY '1-INTERATIVO (CONSOLE) 2-LOTE (ARQUIVO)'.
+           DISPLAY 'ESCOLHA O MODO DE EXECUCAO: '.
+           ACCEPT WRK-MODO-EXECUCAO.
+           IF NOT MODO-INTERATIVO AND NOT MODO-LOTE
+               MOVE 1 TO WRK-MODO-EXECUCAO
+           END-IF.
