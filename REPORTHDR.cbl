@@ -0,0 +1,12 @@
+      *>*****************************************************************
+      *> REPORTHDR - CAMPOS COMPARTILHADOS DE CABECALHO DE RELATORIO
+      *> USO: COPY 'REPORTHDR.cbl'
+      *>          REPLACING ==:TITULO:== BY =='RELATORIO DE VENDAS'==.
+      *>*****************************************************************
+       77 WRK-RPT-PAGINA PIC 9(04) VALUE ZEROS.
+       77 WRK-RPT-LINHA PIC 9(03) VALUE ZEROS.
+       77 WRK-RPT-MAX-LINHAS PIC 9(02) VALUE 20.
+       01 WRK-RPT-DATA.
+          02 WRK-RPT-ANO PIC 9(04) VALUE ZEROS.
+          02 WRK-RPT-MES PIC 9(02) VALUE ZEROS.
+          02 WRK-RPT-DIA PIC 9(02) VALUE ZEROS.
