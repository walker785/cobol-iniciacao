@@ -5,6 +5,9 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       *> UTILIZAR  VARIAVEIS TIPO TABELA - OCCURS
+      *> OBJETIVO: CALCULAR O DIA DA SEMANA DA DATA E PERMITIR ESCOLHER
+      *>           O FORMATO DE SAIDA (DD/MM/AAAA, MM/DD/AAAA OU POR
+      *>           EXTENSO)
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
@@ -12,22 +15,47 @@
        WORKING-STORAGE SECTION.
        01 WRK-MESES.
           03 WRK-MES PIC X(09) OCCURS 12  TIMES.
+       01 WRK-DIAS-SEMANA.
+          03 WRK-DIA-SEMANA PIC X(13) OCCURS 7 TIMES.
        01 WRK-DATA.
           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
        77 WRK-NOME PIC X(25) VALUE SPACES.
+       77 WRK-FORMATO PIC 9(01) VALUE 1.
+          88 FORMATO-DIA-MES-ANO VALUE 1.
+          88 FORMATO-MES-DIA-ANO VALUE 2.
+          88 FORMATO-EXTENSO VALUE 3.
+       77 WRK-ZM PIC 9(02) VALUE ZEROS.
+       77 WRK-ZY PIC 9(04) VALUE ZEROS.
+       77 WRK-ZJ PIC 9(02) VALUE ZEROS.
+       77 WRK-ZK PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-TERM1 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM2 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM3 PIC 9(04) VALUE ZEROS.
+       77 WRK-ZH PIC 9(04) VALUE ZEROS.
+       77 WRK-ZQ PIC 9(04) VALUE ZEROS.
+       77 WRK-ZR PIC 9(01) VALUE ZEROS.
+       77 WRK-INDICE-SEMANA PIC 9(01) VALUE ZEROS.
+       COPY 'SECULO.cbl'.
        PROCEDURE DIVISION.
            DISPLAY 'DATA ATUAL: '.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-            PERFORM 0400-MONTAMES.
+           PERFORM 9630-VALIDAR-SECULO-WRK-ANOSYS.
+           PERFORM 0400-MONTAMES.
+           PERFORM 0410-MONTASEMANA.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           DISPLAY 'ESCOLHA O FORMATO DE SAIDA: '.
+           DISPLAY '1 - DD/MM/AAAA'.
+           DISPLAY '2 - MM/DD/AAAA'.
+           DISPLAY '3 - POR EXTENSO'.
+           ACCEPT WRK-FORMATO.
            DISPLAY '*******************************'.
-           DISPLAY 'DATA... ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS) 
-           ' DE ' WRK-ANOSYS.
+           PERFORM 0430-EXIBIR-DATA.
            DISPLAY '*******************************'.
 
            STOP RUN.
-           
+
        0400-MONTAMES.
            MOVE 'JANEIRO  ' TO WRK-MES(01).
            MOVE 'FEVEREIRO' TO WRK-MES(02).
@@ -41,3 +69,50 @@
            MOVE 'OUTUBRO  ' TO WRK-MES(10).
            MOVE 'NOVEMBRO ' TO WRK-MES(11).
            MOVE 'DEZEMBRO ' TO WRK-MES(12).
+
+       0410-MONTASEMANA.
+           MOVE 'SABADO'        TO WRK-DIA-SEMANA(1).
+           MOVE 'DOMINGO'       TO WRK-DIA-SEMANA(2).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA(3).
+           MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA(4).
+           MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA(5).
+           MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA(6).
+           MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA(7).
+
+       0420-CALCULAR-DIA-SEMANA.
+      *>********* CONGRUENCIA DE ZELLER - JAN/FEV CONTAM COMO MESES
+      *>          13/14 DO ANO ANTERIOR
+           IF WRK-MESSYS < 3
+               COMPUTE WRK-ZM = WRK-MESSYS + 12
+               COMPUTE WRK-ZY = WRK-ANOSYS - 1
+           ELSE
+               MOVE WRK-MESSYS TO WRK-ZM
+               MOVE WRK-ANOSYS TO WRK-ZY
+           END-IF.
+           COMPUTE WRK-ZJ = WRK-ZY / 100.
+           COMPUTE WRK-ZK = WRK-ZY - (WRK-ZJ * 100).
+           COMPUTE WRK-Z-TERM1 = (13 * (WRK-ZM + 1)) / 5.
+           COMPUTE WRK-Z-TERM2 = WRK-ZK / 4.
+           COMPUTE WRK-Z-TERM3 = WRK-ZJ / 4.
+           COMPUTE WRK-ZH = WRK-DIASYS + WRK-Z-TERM1 + WRK-ZK
+                           + WRK-Z-TERM2 + WRK-Z-TERM3
+                           + (5 * WRK-ZJ).
+           DIVIDE WRK-ZH BY 7 GIVING WRK-ZQ REMAINDER WRK-ZR.
+           COMPUTE WRK-INDICE-SEMANA = WRK-ZR + 1.
+
+       0430-EXIBIR-DATA.
+           IF FORMATO-MES-DIA-ANO
+               DISPLAY 'DATA... ' WRK-MESSYS '/' WRK-DIASYS '/'
+                       WRK-ANOSYS
+           ELSE
+               IF FORMATO-EXTENSO
+                   DISPLAY WRK-DIA-SEMANA(WRK-INDICE-SEMANA) ', '
+                           WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
+                           ' DE ' WRK-ANOSYS
+               ELSE
+                   DISPLAY 'DATA... ' WRK-DIASYS '/' WRK-MESSYS '/'
+                           WRK-ANOSYS
+               END-IF
+           END-IF.
+           COPY 'SECULO-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-ANOSYS==.
