@@ -4,42 +4,173 @@
       *> AREA DE COMENTARIOS - REMARKS
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: OPERADORES ARITMETICOS
+      *> OBJETIVO: REGISTRAR CADA CALCULO EM TRILHA DE AUDITORIA
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALCLOG-FILE ASSIGN TO 'CALCLOG06'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CALCLOG-STATUS.
+           SELECT OPTIONAL CALC06-FILE ASSIGN TO 'CALC06LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CALC06-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG-FILE.
+       01  CALCLOG-REC PIC X(120).
+       FD  CALC06-FILE.
+       01  CALC06-REC.
+           02 CALC06-NUM1 PIC 9(02).
+           02 CALC06-NUM2 PIC 9(02).
        WORKING-STORAGE SECTION.
+       COPY 'MODOLOTE.cbl'.
+       77 WRK-CALCLOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CALC06-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CALC06-EOF PIC X(01) VALUE 'N'.
+       77 WRK-OPERADOR PIC X(15) VALUE SPACES.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-NUM1==.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-NUM2==.
        77 WRK-RESUL PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-SUBTRACAO PIC 9(04) VALUE ZEROS.
+       77 WRK-DIVISAO PIC 9(04) VALUE ZEROS.
+       77 WRK-MULTIPLICACAO PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(04) VALUE ZEROS.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 9620-SELECIONAR-MODO.
+           IF MODO-LOTE
+               PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+           STOP RUN.
+       0100-INICIALIZAR.
+      *>********* INSERINDO DADOS
            DISPLAY '*************************'.
            DISPLAY ' OPERACOES ARITIMETICAS'.
            DISPLAY '*************************'.
-           DISPLAY 'INSIRA O VALOR DE (X): '.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           DISPLAY 'INSIRA O VALOR DE (Y): '.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY 'INSIRA SEU NOME DE OPERADOR: '.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+           PERFORM 0110-LER-NUM1 WITH TEST AFTER UNTIL VALIDO-WRK-NUM1.
+           PERFORM 0120-LER-NUM2 WITH TEST AFTER UNTIL VALIDO-WRK-NUM2.
            DISPLAY '==============='.
            DISPLAY 'X = ' WRK-NUM1.
            DISPLAY 'Y = ' WRK-NUM2.
            DISPLAY '==============='.
+       0110-LER-NUM1.
+      *>********* LENDO E VALIDANDO O VALOR DE (X)
+           DISPLAY 'INSIRA O VALOR DE (X): '.
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-NUM1.
+       0120-LER-NUM2.
+      *>********* LENDO E VALIDANDO O VALOR DE (Y)
+           DISPLAY 'INSIRA O VALOR DE (Y): '.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-NUM2.
+       0200-PROCESSAR.
       *>***************** SOMA
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-SOMA.
            DISPLAY 'X + Y = ' WRK-RESUL.
       *>***************** SUBTRACAO
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-SUBTRACAO.
            DISPLAY 'X - Y = ' WRK-RESUL.
       *>***************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-             REMAINDER WRK-RESTO.
-           DISPLAY 'X / Y = ' WRK-RESUL.
-           DISPLAY 'RESTO = ' WRK-RESTO.
+      *>          A VALIDANUM DO MODO INTERATIVO JA EXIGE (Y) > 0, ENTAO
+      *>          ESTE DESVIO SO E ALCANCADO PELO MODO LOTE, ONDE
+      *>          CALC06-NUM2 CHEGA SEM VALIDACAO PREVIA
+           IF WRK-NUM2 = 0
+               DISPLAY 'Y CANNOT BE ZERO'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                 REMAINDER WRK-RESTO
+               MOVE WRK-RESUL TO WRK-DIVISAO
+               DISPLAY 'X / Y = ' WRK-RESUL
+               DISPLAY 'RESTO = ' WRK-RESTO
+           END-IF.
       *>***************** MULTIPLICACAO
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-MULTIPLICACAO.
            DISPLAY 'X * Y = ' WRK-RESUL.
       *>***************** MEDIA
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
+           MOVE WRK-RESUL TO WRK-MEDIA.
            DISPLAY 'MEDIA = ' WRK-RESUL.
-           STOP RUN.
+       0300-FINALIZAR.
+      *>********* REGISTRANDO A TRILHA DE AUDITORIA
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           OPEN EXTEND CALCLOG-FILE.
+           IF WRK-CALCLOG-STATUS = '05' OR WRK-CALCLOG-STATUS = '35'
+               CLOSE CALCLOG-FILE
+               OPEN OUTPUT CALCLOG-FILE
+           END-IF.
+           MOVE SPACES TO CALCLOG-REC.
+           STRING WRK-OPERADOR DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' X=' DELIMITED BY SIZE
+                  WRK-NUM1 DELIMITED BY SIZE
+                  ' Y=' DELIMITED BY SIZE
+                  WRK-NUM2 DELIMITED BY SIZE
+                  ' SOMA=' DELIMITED BY SIZE
+                  WRK-SOMA DELIMITED BY SIZE
+                  ' SUB=' DELIMITED BY SIZE
+                  WRK-SUBTRACAO DELIMITED BY SIZE
+                  ' DIV=' DELIMITED BY SIZE
+                  WRK-DIVISAO DELIMITED BY SIZE
+                  ' RESTO=' DELIMITED BY SIZE
+                  WRK-RESTO DELIMITED BY SIZE
+                  ' MULT=' DELIMITED BY SIZE
+                  WRK-MULTIPLICACAO DELIMITED BY SIZE
+                  ' MEDIA=' DELIMITED BY SIZE
+                  WRK-MEDIA DELIMITED BY SIZE
+             INTO CALCLOG-REC.
+           WRITE CALCLOG-REC.
+           CLOSE CALCLOG-FILE.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-NUM1==.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-NUM2==.
+       0400-PROCESSAR-LOTE.
+      *>********* ABRINDO O ARQUIVO DE TRANSACOES E PROCESSANDO O LOTE
+           MOVE 'LOTE' TO WRK-OPERADOR.
+           OPEN INPUT CALC06-FILE.
+           IF WRK-CALC06-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOTE: '
+                        WRK-CALC06-STATUS
+           ELSE
+               PERFORM 0410-LER-LOTE
+               PERFORM 0420-PROCESSAR-LINHA UNTIL WRK-CALC06-EOF = 'S'
+               CLOSE CALC06-FILE
+           END-IF.
+       0410-LER-LOTE.
+      *>********* LENDO UMA LINHA DO ARQUIVO DE TRANSACOES
+           READ CALC06-FILE
+               AT END
+                   MOVE 'S' TO WRK-CALC06-EOF
+               NOT AT END
+                   MOVE CALC06-NUM1 TO WRK-NUM1
+                   MOVE CALC06-NUM2 TO WRK-NUM2
+           END-READ.
+       0420-PROCESSAR-LINHA.
+      *>********* CALCULANDO E REGISTRANDO UMA LINHA DO LOTE
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0410-LER-LOTE.
+           COPY 'MODOLOTE-PROC.cbl'.
