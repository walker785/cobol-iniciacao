@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCBL25.
+      *>*****************************************************************
+      *> AREA DE COMENTARIOS - REMARKS
+      *> AUTHOR = MATHEUSFERREIRA WALKER
+      *> OBJETIVO: CALCULAR A PRESTACAO FIXA DE UM EMPRESTIMO (TABELA
+      *>           PRICE), A PARTIR DO PRINCIPAL, DA TAXA DE JUROS
+      *>           MENSAL E DA QUANTIDADE DE PARCELAS
+      *> USO DE SINAL ( -  + ) E MASCARA, NOS MOLDES DO WRK-RESUL-ED
+      *>      DO PROGCBL07
+      *> DATE: = XX/XX/XXXX
+      *>*****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'MOEDA.cbl'.
+       77 WRK-PRINCIPAL PIC 9(08)V99 VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-PRINCIPAL==.
+       77 WRK-PARCELAS PIC 9(03) VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-PARCELAS==.
+       77 WRK-TAXA PIC 9(01)V9(04) VALUE ZEROS.
+       77 WRK-TAXA-OK PIC X(01) VALUE 'N'.
+          88 TAXA-VALIDA VALUE 'S'.
+       77 WRK-UM-MAIS-TAXA PIC 9(02)V9(04) VALUE ZEROS.
+       77 WRK-FATOR PIC 9(06)V9(08) VALUE ZEROS.
+       77 WRK-NUMERADOR PIC 9(12)V9(08) VALUE ZEROS.
+       77 WRK-DENOMINADOR PIC 9(06)V9(08) VALUE ZEROS.
+       77 WRK-PRESTACAO PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-PRESTACAO-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-PAGO PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-PAGO-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-JUROS PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-JUROS-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-PRINCIPAL-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 9610-SELECIONAR-MOEDA.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-CALCULAR-PRESTACAO.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+       0100-INICIALIZAR.
+      *>********* INSERINDO E VALIDANDO OS DADOS DO EMPRESTIMO
+           DISPLAY '*************************************'.
+           DISPLAY ' CALCULADORA DE EMPRESTIMO/PARCELAS'.
+           DISPLAY '*************************************'.
+           PERFORM 0110-LER-PRINCIPAL WITH TEST AFTER
+               UNTIL VALIDO-WRK-PRINCIPAL.
+           PERFORM 0120-LER-TAXA WITH TEST AFTER UNTIL TAXA-VALIDA.
+           PERFORM 0130-LER-PARCELAS WITH TEST AFTER
+               UNTIL VALIDO-WRK-PARCELAS.
+       0110-LER-PRINCIPAL.
+      *>********* LENDO E VALIDANDO O VALOR PRINCIPAL DO EMPRESTIMO
+           DISPLAY 'VALOR DO EMPRESTIMO (PRINCIPAL): '.
+           ACCEPT WRK-PRINCIPAL FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-PRINCIPAL.
+       0120-LER-TAXA.
+      *>********* LENDO E VALIDANDO A TAXA DE JUROS MENSAL (EX.:
+      *>          0,0250 PARA 2,5% AO MES) -- ZERO E UMA TAXA VALIDA,
+      *>          REPRESENTA UM EMPRESTIMO SEM JUROS
+           DISPLAY 'TAXA DE JUROS AO MES (EX.: 0,0250 = 2,5%): '.
+           ACCEPT WRK-TAXA FROM CONSOLE.
+           IF WRK-TAXA NOT NUMERIC OR WRK-TAXA < ZEROS
+               DISPLAY 'TAXA INVALIDA. INFORME ZERO OU MAIOR.'
+               MOVE 'N' TO WRK-TAXA-OK
+           ELSE
+               MOVE 'S' TO WRK-TAXA-OK
+           END-IF.
+       0130-LER-PARCELAS.
+      *>********* LENDO E VALIDANDO A QUANTIDADE DE PARCELAS
+           DISPLAY 'QUANTIDADE DE PARCELAS: '.
+           ACCEPT WRK-PARCELAS FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-PARCELAS.
+       0200-CALCULAR-PRESTACAO.
+      *>***************** PRESTACAO FIXA (TABELA PRICE)
+      *>          PRESTACAO = PRINCIPAL * I * (1+I)**N / ((1+I)**N - 1)
+      *>          SEM JUROS (I=0) A PRESTACAO E SO O PRINCIPAL DIVIDIDO
+      *>          PELA QUANTIDADE DE PARCELAS
+           IF WRK-TAXA = ZEROS
+               DIVIDE WRK-PRINCIPAL BY WRK-PARCELAS
+                   GIVING WRK-PRESTACAO
+           ELSE
+               COMPUTE WRK-UM-MAIS-TAXA = 1 + WRK-TAXA
+               COMPUTE WRK-FATOR = WRK-UM-MAIS-TAXA ** WRK-PARCELAS
+               COMPUTE WRK-NUMERADOR =
+                   WRK-PRINCIPAL * WRK-TAXA * WRK-FATOR
+               COMPUTE WRK-DENOMINADOR = WRK-FATOR - 1
+               COMPUTE WRK-PRESTACAO ROUNDED =
+                   WRK-NUMERADOR / WRK-DENOMINADOR
+           END-IF.
+           MOVE WRK-PRESTACAO TO WRK-PRESTACAO-ED.
+           COMPUTE WRK-TOTAL-PAGO = WRK-PRESTACAO * WRK-PARCELAS.
+           MOVE WRK-TOTAL-PAGO TO WRK-TOTAL-PAGO-ED.
+           SUBTRACT WRK-PRINCIPAL FROM WRK-TOTAL-PAGO
+               GIVING WRK-TOTAL-JUROS.
+           MOVE WRK-TOTAL-JUROS TO WRK-TOTAL-JUROS-ED.
+       0300-FINALIZAR.
+      *>********* RESULTADO
+           MOVE WRK-PRINCIPAL TO WRK-PRINCIPAL-ED.
+           DISPLAY '==============================='.
+           DISPLAY 'PRINCIPAL........: ' WRK-MOEDA-SIMBOLO
+                   WRK-PRINCIPAL-ED.
+           DISPLAY 'PARCELAS.........: ' WRK-PARCELAS.
+           DISPLAY 'PRESTACAO FIXA...: ' WRK-MOEDA-SIMBOLO
+                   WRK-PRESTACAO-ED.
+           DISPLAY 'TOTAL PAGO.......: ' WRK-MOEDA-SIMBOLO
+                   WRK-TOTAL-PAGO-ED.
+           DISPLAY 'TOTAL DE JUROS...: ' WRK-MOEDA-SIMBOLO
+                   WRK-TOTAL-JUROS-ED.
+           DISPLAY '==============================='.
+           DISPLAY 'FIM DO PROGRAMA...'.
+           COPY 'MOEDA-PROC.cbl'.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-PRINCIPAL==.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-PARCELAS==.
