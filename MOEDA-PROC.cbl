@@ -0,0 +1,23 @@
+      *>*****************************************************************
+      *> MOEDA-PROC - PARAGRAFOS COMPARTILHADOS DE SELECAO DE MOEDA
+      *> USO: COPY 'MOEDA-PROC.cbl'.
+      *>*****************************************************************
+       9600-DEFINIR-SIMBOLO-MOEDA.
+      *>********* TRADUZINDO O CODIGO DE MOEDA NO SIMBOLO DE EXIBICAO
+           EVALUATE TRUE
+               WHEN MOEDA-USD
+                   MOVE 'US$' TO WRK-MOEDA-SIMBOLO
+               WHEN MOEDA-EUR
+                   MOVE 'EUR' TO WRK-MOEDA-SIMBOLO
+               WHEN OTHER
+                   MOVE 'BRL' TO WRK-MOEDA
+                   MOVE 'R$ ' TO WRK-MOEDA-SIMBOLO
+           END-EVALUATE.
+       9610-SELECIONAR-MOEDA.
+      *>********* PERGUNTANDO A MOEDA DE EXIBICAO DOS VALORES
+           DISPLAY 'MOEDA DOS VALORES (BRL/USD/EUR): '.
+           ACCEPT WRK-MOEDA.
+           IF NOT MOEDA-VALIDA
+               MOVE 'BRL' TO WRK-MOEDA
+           END-IF.
+           PERFORM 9600-DEFINIR-SIMBOLO-MOEDA.
