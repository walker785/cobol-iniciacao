@@ -0,0 +1,10 @@
+      *>*****************************************************************
+      *> BOOK-19 - LAYOUT COMPARTILHADO DE INVESTIMENTOS (PROGCBL19)
+      *> CAMPOS DE CONTROLE DE INVESTIMENTO E TAXA, USADOS VIA COPY
+      *>*****************************************************************
+       77 WRK-INVESTIMENTO PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-QNT PIC 9(03) VALUE ZEROS.
+       01 WRK-TAXAS.
+          02 WRK-TAXA PIC 9(02)V9(04) OCCURS 360 TIMES VALUE ZEROS.
+       77 WRK-INICIAL-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-INVESTIMENTO-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
