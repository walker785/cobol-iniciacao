@@ -0,0 +1,23 @@
+      *>*****************************************************************
+      *> FAIXACFG-PROC - PARAGRAFO COMPARTILHADO DE BUSCA EM UMA TABELA
+      *> DE FAIXAS DE CONTROLE JA CARREGADA EM MEMORIA (TABELA ORDENADA
+      *> DO MAIOR PARA O MENOR LIMITE). MOVA O VALOR A CLASSIFICAR PARA
+      *> :TABELA:-VALOR-BUSCA ANTES DE CHAMAR. RETORNA O CODIGO/DESCRICAO
+      *> DA PRIMEIRA FAIXA CUJO LIMITE O VALOR ALCANCA; SE NENHUMA FAIXA
+      *> FOR ALCANCADA, O CODIGO/DESCRICAO ENCONTRADOS FICAM EM BRANCO
+      *> USO: COPY 'FAIXACFG-PROC.cbl' REPLACING ==:TABELA:== BY
+      *>                                       ==WRK-NOTAFAIXA==.
+      *>*****************************************************************
+       9640-BUSCAR-:TABELA:.
+           MOVE SPACES TO :TABELA:-CODIGO-ACHADO.
+           MOVE SPACES TO :TABELA:-DESCRICAO-ACHADA.
+           PERFORM VARYING :TABELA:-IDX FROM 1 BY 1
+                   UNTIL :TABELA:-IDX > :TABELA:-QTD
+                      OR :TABELA:-CODIGO-ACHADO NOT = SPACES
+               IF :TABELA:-VALOR-BUSCA >= :TABELA:-LIMITE(:TABELA:-IDX)
+                   MOVE :TABELA:-CODIGO(:TABELA:-IDX)
+                       TO :TABELA:-CODIGO-ACHADO
+                   MOVE :TABELA:-DESCRICAO(:TABELA:-IDX)
+                       TO :TABELA:-DESCRICAO-ACHADA
+               END-IF
+           END-PERFORM.
