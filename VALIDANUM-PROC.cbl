@@ -0,0 +1,13 @@
+      *>*****************************************************************
+      *> VALIDANUM-PROC - PARAGRAFO COMPARTILHADO DE VALIDACAO NUMERICA
+      *> REJEITA ENTRADA ZERO OU NEGATIVA
+      *> USO: COPY 'VALIDANUM-PROC.cbl' REPLACING ==:CAMPO:==
+      *>                                       BY ==WRK-NUM1==.
+      *>*****************************************************************
+       9800-VALIDAR-:CAMPO:.
+           IF :CAMPO: GREATER THAN ZERO
+               MOVE 'S' TO WRK-VN-OK-:CAMPO:
+           ELSE
+               MOVE 'N' TO WRK-VN-OK-:CAMPO:
+               DISPLAY 'VALOR INVALIDO. INFORME MAIOR QUE ZERO.'
+           END-IF.
