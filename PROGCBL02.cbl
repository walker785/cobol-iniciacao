@@ -4,16 +4,59 @@
       *> AREA DE COMENTARIOS - REMARKS
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER E IMPRIMIR UMA STRING
+      *> OBJETIVO: EXIGIR UM NOME NAO EM BRANCO E REGISTRAR CADA
+      *>           SAUDACAO NUM DIARIO DE ENTRADA DA RECEPCAO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SIGNINLOG-FILE ASSIGN TO 'SIGNINLOG02'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SIGNINLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNINLOG-FILE.
+       01  SIGNINLOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        77 WRK-NOME PIC X(25) VALUE SPACES.
+       77 WRK-SIGNINLOG-STATUS PIC X(02) VALUE ZEROS.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
-           DISPLAY 'INSIRA SEU NOME: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
+           PERFORM 0100-LER-NOME UNTIL WRK-NOME NOT = SPACES.
            DISPLAY '**************************************************'.
            DISPLAY 'BEM VINDO ' WRK-NOME.
            DISPLAY '**************************************************'.
+           PERFORM 0200-REGISTRAR-ENTRADA.
            STOP RUN.
+
+       0100-LER-NOME.
+      *>********* EXIGINDO UM NOME NAO EM BRANCO ANTES DE SAUDAR
+           DISPLAY 'INSIRA SEU NOME: '.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           IF WRK-NOME = SPACES
+               DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+           END-IF.
+
+       0200-REGISTRAR-ENTRADA.
+      *>********* GRAVANDO A SAUDACAO NO DIARIO DE ENTRADA DA RECEPCAO
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           OPEN EXTEND SIGNINLOG-FILE.
+           IF WRK-SIGNINLOG-STATUS = '05' OR WRK-SIGNINLOG-STATUS = '35'
+               CLOSE SIGNINLOG-FILE
+               OPEN OUTPUT SIGNINLOG-FILE
+           END-IF.
+           MOVE SPACES TO SIGNINLOG-REC.
+           STRING 'DATA=' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' HORA=' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' NOME=' DELIMITED BY SIZE
+                  WRK-NOME DELIMITED BY SIZE
+             INTO SIGNINLOG-REC.
+           WRITE SIGNINLOG-REC.
+           CLOSE SIGNINLOG-FILE.
