@@ -5,34 +5,206 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER LARGURA E COMPRIMENTO
       *> CALCULAR AREA
+      *> OBJETIVO: PERMITIR ESCOLHER A FORMA (RETANGULO, TRIANGULO,
+      *>           CIRCULO) VIA EVALUATE, CALCULANDO AREA E PERIMETRO
+      *>           DE ACORDO COM A FORMA ESCOLHIDA
+      *> OBJETIVO: EXIBIR A AREA TAMBEM CONVERTIDA EM PES QUADRADOS
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALC12-FILE ASSIGN TO 'CALC12LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CALC12-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC12-FILE.
+       01  CALC12-REC.
+           02 CALC12-TIPO PIC 9(01).
+           02 CALC12-CAMPO1 PIC 9(03)V99.
+           02 CALC12-CAMPO2 PIC 9(03)V99.
+           02 CALC12-CAMPO3 PIC 9(03)V99.
+           02 CALC12-CAMPO4 PIC 9(03)V99.
+           02 CALC12-CAMPO5 PIC 9(03)V99.
        WORKING-STORAGE SECTION.
+       COPY 'MODOLOTE.cbl'.
+       77 WRK-CALC12-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CALC12-EOF PIC X(01) VALUE 'N'.
+       77 WRK-TIPO-FORMA PIC 9(01) VALUE ZEROS.
+         88 FORMA-RETANGULO VALUE 1.
+         88 FORMA-TRIANGULO VALUE 2.
+         88 FORMA-CIRCULO VALUE 3.
        77 WRK-LARGURA PIC 9(03)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-AREA PIC 9(03)V99 VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-LARGURA==.
+       COPY 'VALIDANUM.cbl'
+           REPLACING ==:CAMPO:== BY ==WRK-COMPRIMENTO==.
+       77 WRK-BASE PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-ALTURA PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-LADO-A PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-LADO-B PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-LADO-C PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-RAIO PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-PI PIC 9(01)V9(04) VALUE 3,1416.
+       77 WRK-FATOR-PES-QUADRADOS PIC 9(02)V9(04) VALUE 10,7639.
+       77 WRK-AREA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-PERIMETRO PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-AREA-PES PIC 9(07)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 9620-SELECIONAR-MODO.
+           IF MODO-LOTE
+               PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               IF WRK-TIPO-FORMA NOT = ZEROS
+                   PERFORM 0200-PROCESSAR
+               END-IF
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+       0100-INICIALIZAR.
       *>********* INSERINDO DADOS
            DISPLAY '*********************'.
            DISPLAY ' CALCULADORA DE AREA'.
            DISPLAY '*********************'.
+           DISPLAY '1-RETANGULO 2-TRIANGULO 3-CIRCULO'.
+           DISPLAY 'ESCOLHA A FORMA: '.
+           ACCEPT WRK-TIPO-FORMA FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN FORMA-RETANGULO
+                   PERFORM 0120-LER-RETANGULO WITH TEST AFTER
+                       UNTIL VALIDO-WRK-LARGURA
+                         AND VALIDO-WRK-COMPRIMENTO
+               WHEN FORMA-TRIANGULO
+                   DISPLAY 'INSIRA A BASE: '
+                   ACCEPT WRK-BASE FROM CONSOLE
+                   DISPLAY 'INSIRA A ALTURA: '
+                   ACCEPT WRK-ALTURA FROM CONSOLE
+                   DISPLAY 'INSIRA O LADO A: '
+                   ACCEPT WRK-LADO-A FROM CONSOLE
+                   DISPLAY 'INSIRA O LADO B: '
+                   ACCEPT WRK-LADO-B FROM CONSOLE
+                   DISPLAY 'INSIRA O LADO C: '
+                   ACCEPT WRK-LADO-C FROM CONSOLE
+               WHEN FORMA-CIRCULO
+                   DISPLAY 'INSIRA O RAIO: '
+                   ACCEPT WRK-RAIO FROM CONSOLE
+               WHEN OTHER
+                   DISPLAY 'FORMA INVALIDA'
+                   MOVE ZEROS TO WRK-TIPO-FORMA
+           END-EVALUATE.
+       0120-LER-RETANGULO.
+      *>********* LENDO E VALIDANDO LARGURA E COMPRIMENTO
            DISPLAY 'INSIRA A LARGURA: '.
            ACCEPT WRK-LARGURA FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-LARGURA.
            DISPLAY 'INSIRA O COMPRIMENTO: '.
            ACCEPT WRK-COMPRIMENTO FROM CONSOLE.
-      *>********* PROCESSANDO E EXIBINDO DADOS
+           PERFORM 9800-VALIDAR-WRK-COMPRIMENTO.
+       0200-PROCESSAR.
+      *>********* CALCULANDO AREA E PERIMETRO CONFORME A FORMA
+           EVALUATE TRUE
+               WHEN FORMA-RETANGULO
+                   PERFORM 0210-CALCULAR-RETANGULO
+               WHEN FORMA-TRIANGULO
+                   PERFORM 0220-CALCULAR-TRIANGULO
+               WHEN FORMA-CIRCULO
+                   PERFORM 0230-CALCULAR-CIRCULO
+           END-EVALUATE.
+           IF WRK-AREA NOT = ZEROS OR WRK-PERIMETRO NOT = ZEROS
+               PERFORM 0250-CONVERTER-AREA
+               DISPLAY '======================'
+               DISPLAY 'AREA = ' WRK-AREA ' M2'
+               DISPLAY 'AREA = ' WRK-AREA-PES ' PES2'
+               DISPLAY 'PERIMETRO = ' WRK-PERIMETRO ' M'
+               DISPLAY '======================'
+           END-IF.
+       0210-CALCULAR-RETANGULO.
+      *>***************** RETANGULO
            IF WRK-LARGURA GREATER 0 AND WRK-COMPRIMENTO GREATER 0
-            COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-            DISPLAY '======================'
-            DISPLAY 'AREA = ' WRK-LARGURA ' * ' WRK-COMPRIMENTO
-            DISPLAY 'AREA = ' WRK-AREA
-            DISPLAY '======================'
+               COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-LARGURA + WRK-COMPRIMENTO)
            ELSE
                DISPLAY 'VALORES INVALIDOS (INFORME VALORES > 0)'
            END-IF.
-           STOP RUN.
+       0220-CALCULAR-TRIANGULO.
+      *>***************** TRIANGULO
+           IF WRK-BASE GREATER 0 AND WRK-ALTURA GREATER 0
+             AND WRK-LADO-A GREATER 0 AND WRK-LADO-B GREATER 0
+             AND WRK-LADO-C GREATER 0
+               COMPUTE WRK-AREA = (WRK-BASE * WRK-ALTURA) / 2
+               COMPUTE WRK-PERIMETRO =
+                   WRK-LADO-A + WRK-LADO-B + WRK-LADO-C
+           ELSE
+               DISPLAY 'VALORES INVALIDOS (INFORME VALORES > 0)'
+           END-IF.
+       0230-CALCULAR-CIRCULO.
+      *>***************** CIRCULO
+           IF WRK-RAIO GREATER 0
+               COMPUTE WRK-AREA = WRK-PI * WRK-RAIO * WRK-RAIO
+               COMPUTE WRK-PERIMETRO = 2 * WRK-PI * WRK-RAIO
+           ELSE
+               DISPLAY 'VALORES INVALIDOS (INFORME VALORES > 0)'
+           END-IF.
+       0250-CONVERTER-AREA.
+      *>***************** CONVERTENDO A AREA DE M2 PARA PES2
+           COMPUTE WRK-AREA-PES = WRK-AREA * WRK-FATOR-PES-QUADRADOS.
+       0400-PROCESSAR-LOTE.
+      *>********* ABRINDO O ARQUIVO DE TRANSACOES E PROCESSANDO O LOTE
+           OPEN INPUT CALC12-FILE.
+           IF WRK-CALC12-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOTE: '
+                        WRK-CALC12-STATUS
+           ELSE
+               PERFORM 0410-LER-LOTE
+               PERFORM 0420-PROCESSAR-LINHA UNTIL WRK-CALC12-EOF = 'S'
+               CLOSE CALC12-FILE
+           END-IF.
+       0410-LER-LOTE.
+      *>********* LENDO E DISTRIBUINDO UMA LINHA DO ARQUIVO DE LOTE
+      *>          CONFORME A FORMA INFORMADA
+           MOVE ZEROS TO WRK-LARGURA WRK-COMPRIMENTO WRK-BASE
+                         WRK-ALTURA WRK-LADO-A WRK-LADO-B WRK-LADO-C
+                         WRK-RAIO WRK-AREA WRK-PERIMETRO WRK-AREA-PES.
+           READ CALC12-FILE
+               AT END
+                   MOVE 'S' TO WRK-CALC12-EOF
+               NOT AT END
+                   MOVE CALC12-TIPO TO WRK-TIPO-FORMA
+                   EVALUATE TRUE
+                       WHEN FORMA-RETANGULO
+                           MOVE CALC12-CAMPO1 TO WRK-LARGURA
+                           MOVE CALC12-CAMPO2 TO WRK-COMPRIMENTO
+                       WHEN FORMA-TRIANGULO
+                           MOVE CALC12-CAMPO1 TO WRK-BASE
+                           MOVE CALC12-CAMPO2 TO WRK-ALTURA
+                           MOVE CALC12-CAMPO3 TO WRK-LADO-A
+                           MOVE CALC12-CAMPO4 TO WRK-LADO-B
+                           MOVE CALC12-CAMPO5 TO WRK-LADO-C
+                       WHEN FORMA-CIRCULO
+                           MOVE CALC12-CAMPO1 TO WRK-RAIO
+                       WHEN OTHER
+                           DISPLAY 'FORMA INVALIDA NO LOTE: '
+                                    CALC12-TIPO
+                   END-EVALUATE
+           END-READ.
+       0420-PROCESSAR-LINHA.
+      *>********* CALCULANDO UMA LINHA DO LOTE, SE A FORMA FOR VALIDA
+           IF WRK-TIPO-FORMA NOT = ZEROS
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0410-LER-LOTE.
+       0300-FINALIZAR.
+           DISPLAY 'FIM DO PROCESSAMENTO.'.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-LARGURA==.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-COMPRIMENTO==.
+           COPY 'MODOLOTE-PROC.cbl'.
