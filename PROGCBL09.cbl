@@ -3,44 +3,254 @@
       *>*****************************************************************
       *> AREA DE COMENTARIOS - REMARKS
       *> AUTHOR = MATHEUSFERREIRA WALKER
-      *> OBJETIVO: RECEBER E IMPRIMIR 02 NOTAS E STATUS
+      *> OBJETIVO: LER A TURMA E IMPRIMIR UM BOLETIM COM MEDIA E
+      *>           STATUS DE CADA ALUNO, EM UM UNICO PROCESSAMENTO
       *> UTILIZAR COMANDO EVALUATE
+      *> OBJETIVO: LER AS FAIXAS DE APROVACAO/RECUPERACAO DE UM
+      *>           REGISTRO DE CONTROLE, EM VEZ DE USAR 6 E 3 FIXOS
+      *> OBJETIVO: APLICAR EXAME FINAL PARA QUEM CAIR EM RECUPERACAO,
+      *>           RECALCULANDO A MEDIA COM A NOTA DO EXAME
+      *> OBJETIVO: IMPRIMIR ESTATISTICAS DA TURMA (MAIOR, MENOR,
+      *>           MEDIA DA TURMA E PERCENTUAL POR STATUS) AO FINAL
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO 'TURMA09'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TURMA-STATUS.
+           SELECT OPTIONAL NOTACFG-FILE ASSIGN TO 'NOTACFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-NOTACFG-STATUS.
+           SELECT BOLETIMCSV-FILE ASSIGN TO 'BOLETIM09CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TURMA-REC.
+           02 TURMA-NOME PIC X(25).
+           02 TURMA-NOTA1 PIC 9(04).
+           02 TURMA-NOTA2 PIC 9(02).
+       FD  NOTACFG-FILE.
+       01  NOTACFG-REC.
+           02 NOTACFG-LIMITE PIC 9(07)V99.
+           02 NOTACFG-CODIGO PIC X(02).
+           02 NOTACFG-DESCRICAO PIC X(20).
+       FD  BOLETIMCSV-FILE.
+       01  BOLETIMCSV-REC PIC X(60).
        WORKING-STORAGE SECTION.
+       COPY 'FAIXACFG.cbl' REPLACING ==:TABELA:== BY ==WRK-NOTAFAIXA==.
+       77 WRK-TURMA-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-NOTACFG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-NOTACFG-EOF PIC X(01) VALUE 'N'.
+       77 WRK-CSV-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-EOF PIC X(01) VALUE 'N'.
+         88 FIM-TURMA VALUE 'S'.
        77 WRK-NOME PIC X(25) VALUE SPACES.
        77 WRK-NOTA1 PIC 9(04) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-CSV PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS-TEXTO PIC X(20) VALUE SPACES.
+       77 WRK-NOTA-FINAL PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-FINAL PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-QTD-ALUNOS PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-APROVADO PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-RECUPERACAO PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-REPROVADO PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA-MAIOR PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-MENOR PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-PRIMEIRO-ALUNO PIC X(01) VALUE 'S'.
+         88 PRIMEIRO-ALUNO VALUE 'S'.
+       77 WRK-SOMA-MEDIA PIC 9(06)V9 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-PCT-APROVADO PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-PCT-RECUPERACAO PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-PCT-REPROVADO PIC 9(03)V9 VALUE ZEROS.
        PROCEDURE DIVISION.
-      *>********* INSERINDO NOME
-           DISPLAY '**********************'.
-           DISPLAY ' CALCULADORA DE MEDIA'.
-           DISPLAY '**********************'.
-           DISPLAY 'INSIRA O NOME DO ALUNO: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
-      *>********* INSERINDO NOTAS
-           DISPLAY 'INSIRA A PRIMEIRA NOTA DE ' WRK-NOME.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'INSIRA A SEGUNDA NOTA DE ' WRK-NOME.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-      *>********* CALCULANDO MEDIA  
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-TURMA.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+       0100-INICIALIZAR.
+           PERFORM 0105-CARREGAR-FAIXAS.
+      *>********* ABRINDO O ARQUIVO DA TURMA
+           OPEN INPUT TURMA-FILE.
+           IF WRK-TURMA-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DA TURMA: '
+                        WRK-TURMA-STATUS
+               MOVE 'S' TO WRK-EOF
+           ELSE
+               DISPLAY '**********************'
+               DISPLAY ' BOLETIM DA TURMA'
+               DISPLAY '**********************'
+               PERFORM 0108-ABRIR-CSV
+               PERFORM 0150-LER-TURMA
+           END-IF.
+       0108-ABRIR-CSV.
+      *>********* ABRINDO O EXPORT EM CSV DO BOLETIM, COM CABECALHO
+           OPEN OUTPUT BOLETIMCSV-FILE.
+           MOVE 'NOME;MEDIA;STATUS' TO BOLETIMCSV-REC.
+           WRITE BOLETIMCSV-REC.
+       0105-CARREGAR-FAIXAS.
+      *>********* CARREGANDO A TABELA DE FAIXAS DE APROVACAO/
+      *>          RECUPERACAO DO ARQUIVO DE CONTROLE
+           OPEN INPUT NOTACFG-FILE.
+           IF WRK-NOTACFG-STATUS = '00'
+               PERFORM 0106-LER-FAIXA
+                   UNTIL WRK-NOTACFG-EOF = 'S'
+                      OR WRK-NOTAFAIXA-QTD >= 10
+               CLOSE NOTACFG-FILE
+           END-IF.
+           IF WRK-NOTAFAIXA-QTD = ZEROS
+      *>********* SEM ARQUIVO DE CONTROLE, USANDO AS FAIXAS PADRAO
+               MOVE 2 TO WRK-NOTAFAIXA-QTD
+               MOVE 6,00 TO WRK-NOTAFAIXA-LIMITE(1)
+               MOVE 'AP' TO WRK-NOTAFAIXA-CODIGO(1)
+               MOVE 'APROVADO' TO WRK-NOTAFAIXA-DESCRICAO(1)
+               MOVE 3,00 TO WRK-NOTAFAIXA-LIMITE(2)
+               MOVE 'RC' TO WRK-NOTAFAIXA-CODIGO(2)
+               MOVE 'RECUPERACAO' TO WRK-NOTAFAIXA-DESCRICAO(2)
+           END-IF.
+       0106-LER-FAIXA.
+      *>********* LENDO UMA LINHA DO ARQUIVO DE FAIXAS
+           READ NOTACFG-FILE
+               AT END
+                   MOVE 'S' TO WRK-NOTACFG-EOF
+               NOT AT END
+                   ADD 1 TO WRK-NOTAFAIXA-QTD
+                   MOVE NOTACFG-LIMITE
+                       TO WRK-NOTAFAIXA-LIMITE(WRK-NOTAFAIXA-QTD)
+                   MOVE NOTACFG-CODIGO
+                       TO WRK-NOTAFAIXA-CODIGO(WRK-NOTAFAIXA-QTD)
+                   MOVE NOTACFG-DESCRICAO
+                       TO WRK-NOTAFAIXA-DESCRICAO(WRK-NOTAFAIXA-QTD)
+           END-READ.
+       0150-LER-TURMA.
+      *>********* LENDO UM ALUNO DO ARQUIVO
+           READ TURMA-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF
+               NOT AT END
+                   MOVE TURMA-NOME TO WRK-NOME
+                   MOVE TURMA-NOTA1 TO WRK-NOTA1
+                   MOVE TURMA-NOTA2 TO WRK-NOTA2
+           END-READ.
+       0200-PROCESSAR.
+      *>********* CALCULANDO MEDIA
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-             EVALUATE WRK-MEDIA
-                WHEN 10
-                        DISPLAY 'APROVADO COM LOUVOR!'
-                WHEN 6 THRU 9,9
-                        DISPLAY 'APROVADO'
-                WHEN 3 THRU 5,9
-                        DISPLAY 'RECUPERACAO'
+            PERFORM 0255-ACUMULAR-ESTATISTICAS.
+            MOVE WRK-MEDIA TO WRK-NOTAFAIXA-VALOR-BUSCA.
+            PERFORM 9640-BUSCAR-WRK-NOTAFAIXA.
+             MOVE WRK-MEDIA TO WRK-MEDIA-CSV.
+             EVALUATE TRUE
+                WHEN WRK-MEDIA = 10
+                        DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: '
+                                WRK-MEDIA ' STATUS: APROVADO COM'
+                                ' LOUVOR!'
+                        MOVE 'APROVADO COM LOUVOR' TO WRK-STATUS-TEXTO
+                        ADD 1 TO WRK-CONT-APROVADO
+                WHEN WRK-NOTAFAIXA-CODIGO-ACHADO = 'AP'
+                        DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: '
+                                WRK-MEDIA ' STATUS: '
+                                WRK-NOTAFAIXA-DESCRICAO-ACHADA
+                        MOVE WRK-NOTAFAIXA-DESCRICAO-ACHADA
+                            TO WRK-STATUS-TEXTO
+                        ADD 1 TO WRK-CONT-APROVADO
+                WHEN WRK-NOTAFAIXA-CODIGO-ACHADO = 'RC'
+                        DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: '
+                                WRK-MEDIA ' STATUS: '
+                                WRK-NOTAFAIXA-DESCRICAO-ACHADA
+                        ADD 1 TO WRK-CONT-RECUPERACAO
+                        PERFORM 0260-EXAME-FINAL
                 WHEN OTHER
-                        DISPLAY 'REPROVADO'
+                        DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: '
+                                WRK-MEDIA ' STATUS: REPROVADO'
+                        MOVE 'REPROVADO' TO WRK-STATUS-TEXTO
+                        ADD 1 TO WRK-CONT-REPROVADO
               END-EVALUATE.
-      *>********* RESULTADO
-           DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: ' WRK-MEDIA.
-           STOP RUN.
+           PERFORM 0270-GRAVAR-CSV-ALUNO.
+           PERFORM 0150-LER-TURMA.
+       0270-GRAVAR-CSV-ALUNO.
+      *>********* GRAVANDO A LINHA DO ALUNO NO EXPORT EM CSV
+           MOVE SPACES TO BOLETIMCSV-REC.
+           STRING WRK-NOME DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WRK-MEDIA-CSV DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WRK-STATUS-TEXTO DELIMITED BY SIZE
+             INTO BOLETIMCSV-REC.
+           WRITE BOLETIMCSV-REC.
+       0255-ACUMULAR-ESTATISTICAS.
+      *>********* ACUMULANDO DADOS PARA AS ESTATISTICAS DA TURMA
+           ADD 1 TO WRK-QTD-ALUNOS.
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIA.
+           IF PRIMEIRO-ALUNO
+               MOVE WRK-MEDIA TO WRK-MEDIA-MAIOR
+               MOVE WRK-MEDIA TO WRK-MEDIA-MENOR
+               MOVE 'N' TO WRK-PRIMEIRO-ALUNO
+           ELSE
+               IF WRK-MEDIA > WRK-MEDIA-MAIOR
+                   MOVE WRK-MEDIA TO WRK-MEDIA-MAIOR
+               END-IF
+               IF WRK-MEDIA < WRK-MEDIA-MENOR
+                   MOVE WRK-MEDIA TO WRK-MEDIA-MENOR
+               END-IF
+           END-IF.
+       0260-EXAME-FINAL.
+      *>********* APLICANDO O EXAME FINAL DO ALUNO EM RECUPERACAO
+           DISPLAY 'INSIRA A NOTA DO EXAME FINAL DE ' WRK-NOME.
+           ACCEPT WRK-NOTA-FINAL FROM CONSOLE.
+           COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + WRK-NOTA-FINAL) / 2.
+           MOVE WRK-MEDIA-FINAL TO WRK-NOTAFAIXA-VALOR-BUSCA.
+           MOVE WRK-MEDIA-FINAL TO WRK-MEDIA-CSV.
+           PERFORM 9640-BUSCAR-WRK-NOTAFAIXA.
+           SUBTRACT 1 FROM WRK-CONT-RECUPERACAO.
+           IF WRK-NOTAFAIXA-CODIGO-ACHADO = 'AP'
+               DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA FINAL: '
+                       WRK-MEDIA-FINAL ' STATUS: APROVADO'
+               MOVE 'APROVADO' TO WRK-STATUS-TEXTO
+               ADD 1 TO WRK-CONT-APROVADO
+           ELSE
+               DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA FINAL: '
+                       WRK-MEDIA-FINAL ' STATUS: REPROVADO'
+               MOVE 'REPROVADO' TO WRK-STATUS-TEXTO
+               ADD 1 TO WRK-CONT-REPROVADO
+           END-IF.
+       0300-FINALIZAR.
+      *>********* ESTATISTICAS DA TURMA
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA = WRK-SOMA-MEDIA / WRK-QTD-ALUNOS
+               COMPUTE WRK-PCT-APROVADO =
+                   (WRK-CONT-APROVADO * 100) / WRK-QTD-ALUNOS
+               COMPUTE WRK-PCT-RECUPERACAO =
+                   (WRK-CONT-RECUPERACAO * 100) / WRK-QTD-ALUNOS
+               COMPUTE WRK-PCT-REPROVADO =
+                   (WRK-CONT-REPROVADO * 100) / WRK-QTD-ALUNOS
+               DISPLAY '**********************'
+               DISPLAY ' ESTATISTICAS DA TURMA'
+               DISPLAY '**********************'
+               DISPLAY ' QTD DE ALUNOS: ' WRK-QTD-ALUNOS
+               DISPLAY ' MAIOR MEDIA..: ' WRK-MEDIA-MAIOR
+               DISPLAY ' MENOR MEDIA..: ' WRK-MEDIA-MENOR
+               DISPLAY ' MEDIA TURMA..: ' WRK-MEDIA-TURMA
+               DISPLAY ' APROVADO.....: ' WRK-CONT-APROVADO
+                       ' (' WRK-PCT-APROVADO '%)'
+               DISPLAY ' RECUPERACAO..: ' WRK-CONT-RECUPERACAO
+                       ' (' WRK-PCT-RECUPERACAO '%)'
+               DISPLAY ' REPROVADO....: ' WRK-CONT-REPROVADO
+                       ' (' WRK-PCT-REPROVADO '%)'
+           END-IF.
+      *>********* FECHANDO O ARQUIVO DA TURMA E O EXPORT EM CSV
+           DISPLAY '**********************'.
+           CLOSE TURMA-FILE.
+           CLOSE BOLETIMCSV-FILE.
+           COPY 'FAIXACFG-PROC.cbl' REPLACING ==:TABELA:== BY
+                                             ==WRK-NOTAFAIXA==.
