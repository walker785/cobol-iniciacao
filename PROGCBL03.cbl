@@ -5,6 +5,9 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       *> UTILIZAR  VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
+      *> OBJETIVO: EXIBIR O DIA DA SEMANA JUNTO COM A DATA, PARA O
+      *>           OPERADOR REGISTRAR O INICIO DO TURNO SEM PRECISAR
+      *>           CONSULTAR UM CALENDARIO A PARTE
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
@@ -16,10 +19,60 @@
           02 WRK-DIA PIC 9(02) VALUE ZEROS.
 
        77 WRK-NOME PIC X(25) VALUE SPACES.
+       01 WRK-DIAS-SEMANA.
+          03 WRK-DIA-SEMANA PIC X(13) OCCURS 7 TIMES.
+       77 WRK-ZM PIC 9(02) VALUE ZEROS.
+       77 WRK-ZY PIC 9(04) VALUE ZEROS.
+       77 WRK-ZJ PIC 9(02) VALUE ZEROS.
+       77 WRK-ZK PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-TERM1 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM2 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM3 PIC 9(04) VALUE ZEROS.
+       77 WRK-ZH PIC 9(04) VALUE ZEROS.
+       77 WRK-ZQ PIC 9(04) VALUE ZEROS.
+       77 WRK-ZR PIC 9(01) VALUE ZEROS.
+       77 WRK-INDICE-SEMANA PIC 9(01) VALUE ZEROS.
+       COPY 'SECULO.cbl'.
        PROCEDURE DIVISION.
            DISPLAY 'DATA ATUAL: '.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 9630-VALIDAR-SECULO-WRK-ANO.
+           PERFORM 0410-MONTASEMANA.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
            DISPLAY '************************'.
            DISPLAY 'DATA... ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
+           DISPLAY WRK-DIA-SEMANA(WRK-INDICE-SEMANA) '.'.
            DISPLAY '************************'.
            STOP RUN.
+
+       0410-MONTASEMANA.
+           MOVE 'SABADO'        TO WRK-DIA-SEMANA(1).
+           MOVE 'DOMINGO'       TO WRK-DIA-SEMANA(2).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA(3).
+           MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA(4).
+           MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA(5).
+           MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA(6).
+           MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA(7).
+
+       0420-CALCULAR-DIA-SEMANA.
+      *>********* CONGRUENCIA DE ZELLER - JAN/FEV CONTAM COMO MESES
+      *>          13/14 DO ANO ANTERIOR
+           IF WRK-MES < 3
+               COMPUTE WRK-ZM = WRK-MES + 12
+               COMPUTE WRK-ZY = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-ZM
+               MOVE WRK-ANO TO WRK-ZY
+           END-IF.
+           COMPUTE WRK-ZJ = WRK-ZY / 100.
+           COMPUTE WRK-ZK = WRK-ZY - (WRK-ZJ * 100).
+           COMPUTE WRK-Z-TERM1 = (13 * (WRK-ZM + 1)) / 5.
+           COMPUTE WRK-Z-TERM2 = WRK-ZK / 4.
+           COMPUTE WRK-Z-TERM3 = WRK-ZJ / 4.
+           COMPUTE WRK-ZH = WRK-DIA + WRK-Z-TERM1 + WRK-ZK
+                           + WRK-Z-TERM2 + WRK-Z-TERM3
+                           + (5 * WRK-ZJ).
+           DIVIDE WRK-ZH BY 7 GIVING WRK-ZQ REMAINDER WRK-ZR.
+           COMPUTE WRK-INDICE-SEMANA = WRK-ZR + 1.
+           COPY 'SECULO-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-ANO==.
