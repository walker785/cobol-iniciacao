@@ -0,0 +1,21 @@
+      *>*****************************************************************
+      *> REPORTHDR-PROC - PARAGRAFOS COMPARTILHADOS DE CABECALHO/RODAPE
+      *> DE RELATORIO (EMPRESA, TITULO, DATA DE EMISSAO, PAGINA)
+      *> USO: COPY 'REPORTHDR-PROC.cbl'
+      *>          REPLACING ==:TITULO:== BY =='RELATORIO DE VENDAS'==.
+      *>*****************************************************************
+       9700-IMPRIMIR-CABECALHO.
+           ACCEPT WRK-RPT-DATA FROM DATE YYYYMMDD.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           DISPLAY '*****************************************'.
+           DISPLAY ' MATHEUSFERREIRA WALKER LTDA'.
+           DISPLAY ' ' :TITULO:.
+           DISPLAY ' EMISSAO: ' WRK-RPT-DIA '/' WRK-RPT-MES '/'
+                   WRK-RPT-ANO '   PAGINA: ' WRK-RPT-PAGINA.
+           DISPLAY '*****************************************'.
+       9710-CONTAR-LINHA.
+           ADD 1 TO WRK-RPT-LINHA.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAX-LINHAS
+               PERFORM 9700-IMPRIMIR-CABECALHO
+           END-IF.
