@@ -5,55 +5,217 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       *> UTILIZAR COMANDO EVALUATE
+      *> OBJETIVO: BUSCAR A TAXA DE FRETE POR UF EM UM ARQUIVO DE
+      *>           TABELA, EM VEZ DE 4 ESTADOS FIXOS NO EVALUATE
+      *> OBJETIVO: LER UM LOTE DE PEDIDOS E IMPRIMIR UM MANIFESTO DE
+      *>           EMBARQUE COM O FRETE DE CADA PEDIDO E O TOTAL GERAL
+      *> OBJETIVO: ISENTAR DE FRETE OS PEDIDOS ACIMA DO LIMITE DE
+      *>           FRETE GRATIS E IMPRIMIR O IMPOSTO DE DESTINO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDO-FILE ASSIGN TO 'PEDIDO10'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PEDIDO-STATUS.
+           SELECT FRETECFG-FILE ASSIGN TO 'FRETECFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETECFG-STATUS.
+           SELECT OPTIONAL FRETEBANDA-FILE ASSIGN TO 'FRETEBANDA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETEBANDA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDO-FILE.
+       01  PEDIDO-REC.
+           02 PEDIDO-PRODUTO PIC X(25).
+           02 PEDIDO-VALOR PIC 9(7)V99.
+           02 PEDIDO-UF PIC X(02).
+       FD  FRETECFG-FILE.
+       01  FRETECFG-REC.
+           02 FRETECFG-UF PIC X(02).
+           02 FRETECFG-TAXA PIC 9(01)V99.
+           02 FRETECFG-IMPOSTO PIC 9(01)V99.
+       FD  FRETEBANDA-FILE.
+       01  FRETEBANDA-REC.
+           02 FRETEBANDA-LIMITE PIC 9(07)V99.
+           02 FRETEBANDA-CODIGO PIC X(02).
+           02 FRETEBANDA-DESCRICAO PIC X(20).
        WORKING-STORAGE SECTION.
+       COPY 'FAIXACFG.cbl' REPLACING ==:TABELA:== BY ==WRK-FRETEFAIXA==.
+       COPY 'MOEDA.cbl'.
+       77 WRK-PEDIDO-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-EOF PIC X(01) VALUE 'N'.
+         88 FIM-PEDIDO VALUE 'S'.
+       77 WRK-FRETECFG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-FRETECFG-EOF PIC X(01) VALUE 'N'.
+         88 FIM-FRETECFG VALUE 'S'.
+       77 WRK-FRETEBANDA-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-FRETEBANDA-EOF PIC X(01) VALUE 'N'.
        77 WRK-PRODUTO PIC X(25) VALUE SPACES.
        77 WRK-UF PIC X(02) VALUE SPACES.
+       77 WRK-UF-ACHADA PIC X(01) VALUE 'N'.
+         88 UF-ACHADA VALUE 'S'.
+       77 WRK-TAXA PIC 9(01)V99 VALUE ZEROS.
+       77 WRK-IMPOSTO PIC 9(01)V99 VALUE ZEROS.
        77 WRK-VALOR PIC 9(7)V99 VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-VALOR==.
        77 WRK-FRETE PIC 9(7)V99 VALUE ZEROS.
+       77 WRK-VALOR-IMPOSTO PIC 9(7)V99 VALUE ZEROS.
        77 WRK-VALOR-ED PIC ZZ.ZZ9,99 VALUE ZEROS.
-       77 WRK-FRETE-ED PIC ZZ.ZZ9,99 VALUE ZEROS. 
+       77 WRK-FRETE-ED PIC ZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-VALOR-IMPOSTO-ED PIC ZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-VALOR PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FRETE PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-IMPOSTO PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-VALOR-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-FRETE-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-IMPOSTO-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
        PROCEDURE DIVISION.
-      *>********* INSERINDO DESCRICAO
-           DISPLAY '**********************'.
-           DISPLAY ' CALCULADORA DE FRETE'.
-           DISPLAY '**********************'.
-           DISPLAY 'INSIRA O NOME DO PROTUDO: '.
-           ACCEPT WRK-PRODUTO FROM CONSOLE.
-      *>********* INSERINDO VALOR
-           DISPLAY 'INSIRA O VALOR DO PRODUTO: ' WRK-PRODUTO.
-           ACCEPT WRK-VALOR FROM CONSOLE.
-      *>********* INSERINDO UF     
-           DISPLAY 'INSIRA O UF DE DESTINO DO PRODUTO: ' WRK-PRODUTO.
-           ACCEPT WRK-UF FROM CONSOLE.
-      *>********* CALCULANDO FRETE  
-             EVALUATE WRK-UF
-               WHEN 'SP'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,15  
-               WHEN 'BH'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,20
-               WHEN OTHER
-                 DISPLAY 'ENTREGA INDISPONIVEL'
-              END-EVALUATE.
-             MOVE WRK-VALOR TO WRK-VALOR-ED.
-             MOVE WRK-FRETE TO WRK-FRETE-ED.
-      *>********* RESULADO
-           IF WRK-FRETE NOT EQUAL 0
-                DISPLAY '==========================='
-                DISPLAY 'PRODUTO: ' WRK-PRODUTO
-                DISPLAY 'VALOR: R$' WRK-VALOR-ED
-                DISPLAY 'ESTADO DESTINO: ' WRK-UF
-                DISPLAY 'VALOR DO FRETE: R$' WRK-FRETE-ED
-                DISPLAY '==========================='
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-PEDIDO.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+       0100-INICIALIZAR.
+      *>********* ABRINDO O ARQUIVO DE PEDIDOS
+           OPEN INPUT PEDIDO-FILE.
+           IF WRK-PEDIDO-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PEDIDOS: '
+                        WRK-PEDIDO-STATUS
+               MOVE 'S' TO WRK-EOF
+           ELSE
+               DISPLAY '***************************************'
+               DISPLAY ' MANIFESTO DE EMBARQUE - LOTE DE PEDIDOS'
+               DISPLAY '***************************************'
+               PERFORM 9610-SELECIONAR-MOEDA
+               PERFORM 0110-CARREGAR-FRETEBANDA
+               PERFORM 0120-LER-PEDIDO
            END-IF.
-           STOP RUN.
+       0110-CARREGAR-FRETEBANDA.
+      *>********* CARREGANDO A FAIXA DE VALOR DE FRETE GRATIS DO
+      *>          ARQUIVO DE CONTROLE
+           OPEN INPUT FRETEBANDA-FILE.
+           IF WRK-FRETEBANDA-STATUS = '00'
+               PERFORM 0111-LER-FRETEBANDA
+                   UNTIL WRK-FRETEBANDA-EOF = 'S'
+                      OR WRK-FRETEFAIXA-QTD >= 10
+               CLOSE FRETEBANDA-FILE
+           END-IF.
+           IF WRK-FRETEFAIXA-QTD = ZEROS
+      *>********* SEM ARQUIVO DE CONTROLE, USANDO A FAIXA PADRAO
+               MOVE 1 TO WRK-FRETEFAIXA-QTD
+               MOVE 5000,00 TO WRK-FRETEFAIXA-LIMITE(1)
+               MOVE 'IS' TO WRK-FRETEFAIXA-CODIGO(1)
+               MOVE 'FRETE GRATIS' TO WRK-FRETEFAIXA-DESCRICAO(1)
+           END-IF.
+       0111-LER-FRETEBANDA.
+      *>********* LENDO UMA LINHA DA FAIXA DE FRETE
+           READ FRETEBANDA-FILE
+               AT END
+                   MOVE 'S' TO WRK-FRETEBANDA-EOF
+               NOT AT END
+                   ADD 1 TO WRK-FRETEFAIXA-QTD
+                   MOVE FRETEBANDA-LIMITE
+                       TO WRK-FRETEFAIXA-LIMITE(WRK-FRETEFAIXA-QTD)
+                   MOVE FRETEBANDA-CODIGO
+                       TO WRK-FRETEFAIXA-CODIGO(WRK-FRETEFAIXA-QTD)
+                   MOVE FRETEBANDA-DESCRICAO
+                       TO WRK-FRETEFAIXA-DESCRICAO(WRK-FRETEFAIXA-QTD)
+           END-READ.
+       0120-LER-PEDIDO.
+      *>********* LENDO UM PEDIDO DO ARQUIVO
+           READ PEDIDO-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF
+               NOT AT END
+                   MOVE PEDIDO-PRODUTO TO WRK-PRODUTO
+                   MOVE PEDIDO-VALOR TO WRK-VALOR
+                   MOVE PEDIDO-UF TO WRK-UF
+           END-READ.
+       0150-LOCALIZAR-UF.
+      *>********* BUSCANDO A TAXA DO UF NA TABELA DE FRETE
+           MOVE 'N' TO WRK-UF-ACHADA.
+           MOVE 'N' TO WRK-FRETECFG-EOF.
+           OPEN INPUT FRETECFG-FILE.
+           IF WRK-FRETECFG-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR A TABELA DE FRETE: '
+                        WRK-FRETECFG-STATUS
+           ELSE
+               PERFORM 0160-LER-FRETECFG
+               PERFORM 0160-LER-FRETECFG
+                   UNTIL FIM-FRETECFG OR UF-ACHADA
+               CLOSE FRETECFG-FILE
+           END-IF.
+       0160-LER-FRETECFG.
+      *>********* LENDO UMA LINHA DA TABELA DE FRETE
+           READ FRETECFG-FILE
+               AT END
+                   MOVE 'S' TO WRK-FRETECFG-EOF
+               NOT AT END
+                   IF FRETECFG-UF = WRK-UF
+                       MOVE 'S' TO WRK-UF-ACHADA
+                       MOVE FRETECFG-TAXA TO WRK-TAXA
+                       MOVE FRETECFG-IMPOSTO TO WRK-IMPOSTO
+                   END-IF
+           END-READ.
+       0200-PROCESSAR.
+      *>********* CALCULANDO E IMPRIMINDO O FRETE DO PEDIDO ATUAL
+           PERFORM 9800-VALIDAR-WRK-VALOR.
+           IF VALIDO-WRK-VALOR
+               PERFORM 0150-LOCALIZAR-UF
+               IF UF-ACHADA
+                   MOVE WRK-VALOR TO WRK-FRETEFAIXA-VALOR-BUSCA
+                   PERFORM 9640-BUSCAR-WRK-FRETEFAIXA
+                   IF WRK-FRETEFAIXA-CODIGO-ACHADO = 'IS'
+                       MOVE ZEROS TO WRK-FRETE
+                   ELSE
+                       COMPUTE WRK-FRETE = WRK-VALOR * WRK-TAXA
+                   END-IF
+                   COMPUTE WRK-VALOR-IMPOSTO = WRK-VALOR * WRK-IMPOSTO
+                   MOVE WRK-VALOR TO WRK-VALOR-ED
+                   MOVE WRK-FRETE TO WRK-FRETE-ED
+                   MOVE WRK-VALOR-IMPOSTO TO WRK-VALOR-IMPOSTO-ED
+                   DISPLAY 'PRODUTO: ' WRK-PRODUTO
+                           ' UF: ' WRK-UF
+                           ' VALOR: ' WRK-MOEDA-SIMBOLO WRK-VALOR-ED
+                           ' FRETE: ' WRK-MOEDA-SIMBOLO WRK-FRETE-ED
+                           ' IMPOSTO: ' WRK-MOEDA-SIMBOLO
+                           WRK-VALOR-IMPOSTO-ED
+                   ADD WRK-VALOR TO WRK-TOTAL-VALOR
+                   ADD WRK-FRETE TO WRK-TOTAL-FRETE
+                   ADD WRK-VALOR-IMPOSTO TO WRK-TOTAL-IMPOSTO
+               ELSE
+                   DISPLAY 'PRODUTO: ' WRK-PRODUTO
+                           ' UF: ' WRK-UF
+                           ' ENTREGA INDISPONIVEL'
+               END-IF
+           ELSE
+               DISPLAY 'PRODUTO: ' WRK-PRODUTO
+                       ' VALOR INVALIDO - PEDIDO REJEITADO'
+           END-IF.
+           PERFORM 0120-LER-PEDIDO.
+       0300-FINALIZAR.
+      *>********* IMPRIMINDO O TOTAL DO LOTE E FECHANDO O ARQUIVO
+           MOVE WRK-TOTAL-VALOR TO WRK-TOTAL-VALOR-ED.
+           MOVE WRK-TOTAL-FRETE TO WRK-TOTAL-FRETE-ED.
+           MOVE WRK-TOTAL-IMPOSTO TO WRK-TOTAL-IMPOSTO-ED.
+           DISPLAY '***************************************'.
+           DISPLAY ' TOTAL DO LOTE (VALOR): '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-VALOR-ED.
+           DISPLAY ' TOTAL DO LOTE (FRETE): '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-FRETE-ED.
+           DISPLAY ' TOTAL DO LOTE (IMPOSTO): '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-IMPOSTO-ED.
+           DISPLAY '***************************************'.
+           CLOSE PEDIDO-FILE.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-VALOR==.
+           COPY 'MOEDA-PROC.cbl'.
+           COPY 'FAIXACFG-PROC.cbl' REPLACING ==:TABELA:== BY
+                                             ==WRK-FRETEFAIXA==.
