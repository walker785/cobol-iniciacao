@@ -5,24 +5,56 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: REGISTRAR E CALCULAR O TOTAL DE VENDAS
       *> UTILIZAR BOOK
+      *> OBJETIVO: GRAVAR CADA VENDA EM UM DIARIO DE VENDAS, COM
+      *>           NUMERO SEQUENCIAL, VALOR E DATA/HORA DO LANCAMENTO
+      *> OBJETIVO: ACOMPANHAR A MENOR, A MAIOR E A MEDIA DAS VENDAS
+      *>           NO FECHAMENTO DO PROCESSAMENTO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VENDALOG-FILE ASSIGN TO 'VENDALOG18'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDALOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDALOG-FILE.
+       01  VENDALOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
            COPY 'BOOK-18.cbl'.
+       77 WRK-VENDALOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-SEQ PIC 9(05) VALUE ZEROS.
+       77 WRK-VENDAS-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MENOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MENOR-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MAIOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MAIOR-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-VENDALOG.
            PERFORM 0100-INICIALIZAR.
            IF WRK-VENDAS > 0
              PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
            END-IF.
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
+       0050-ABRIR-VENDALOG.
+      *>********* ABRINDO O DIARIO DE VENDAS
+           OPEN EXTEND VENDALOG-FILE.
+           IF WRK-VENDALOG-STATUS = '05' OR WRK-VENDALOG-STATUS = '35'
+               CLOSE VENDALOG-FILE
+               OPEN OUTPUT VENDALOG-FILE
+           END-IF.
        0100-INICIALIZAR.
       *>********* INSERINDO DADOS
            DISPLAY '***********************'.
@@ -34,10 +66,54 @@
       *>********* CALCULANDO VENDAS
            ADD 1 TO WRK-QNT.
            ADD WRK-VENDAS TO WRK-ACUM.
+           PERFORM 0220-ATUALIZAR-MINMAX.
+           PERFORM 0210-REGISTRAR-VENDA.
            PERFORM 0100-INICIALIZAR.
+       0220-ATUALIZAR-MINMAX.
+      *>********* ATUALIZANDO A MENOR E A MAIOR VENDA DO PERIODO
+           IF WRK-QNT = 1
+               MOVE WRK-VENDAS TO WRK-MENOR
+               MOVE WRK-VENDAS TO WRK-MAIOR
+           ELSE
+               IF WRK-VENDAS < WRK-MENOR
+                   MOVE WRK-VENDAS TO WRK-MENOR
+               END-IF
+               IF WRK-VENDAS > WRK-MAIOR
+                   MOVE WRK-VENDAS TO WRK-MAIOR
+               END-IF
+           END-IF.
+       0210-REGISTRAR-VENDA.
+      *>********* GRAVANDO A VENDA NO DIARIO DE VENDAS
+           ADD 1 TO WRK-SEQ.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           MOVE WRK-VENDAS TO WRK-VENDAS-ED.
+           MOVE SPACES TO VENDALOG-REC.
+           STRING 'SEQ=' DELIMITED BY SIZE
+                  WRK-SEQ DELIMITED BY SIZE
+                  ' VALOR=' DELIMITED BY SIZE
+                  WRK-VENDAS-ED DELIMITED BY SIZE
+                  ' DATA=' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' HORA=' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' BRUTO=' DELIMITED BY SIZE
+                  WRK-VENDAS DELIMITED BY SIZE
+             INTO VENDALOG-REC.
+           WRITE VENDALOG-REC.
        0300-FINALIZAR.
       *>********* RESULTADO
            MOVE WRK-ACUM TO WRK-ACUM-ED.
+           MOVE WRK-MENOR TO WRK-MENOR-ED.
+           MOVE WRK-MAIOR TO WRK-MAIOR-ED.
+           IF WRK-QNT > 0
+               COMPUTE WRK-MEDIA = WRK-ACUM / WRK-QNT
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
            DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QNT.
            DISPLAY 'TOTAL VENDAS: ' WRK-ACUM-ED.
+           DISPLAY 'MENOR VENDA: ' WRK-MENOR-ED.
+           DISPLAY 'MAIOR VENDA: ' WRK-MAIOR-ED.
+           DISPLAY 'TICKET MEDIO: ' WRK-MEDIA-ED.
+           CLOSE VENDALOG-FILE.
            DISPLAY 'FIM DO PROGRAMA...'.
