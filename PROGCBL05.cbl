@@ -3,27 +3,123 @@
       *>*****************************************************************
       *> AREA DE COMENTARIOS - REMARKS
       *> AUTHOR = MATHEUSFERREIRA WALKER
-      *> OBJETIVO: RECEBER NOME E SALARIO
-      *> IMPRIMIR FORMATADO - USO DA VIRGULA
+      *> OBJETIVO: LER O CADASTRO DE FUNCIONARIOS E IMPRIMIR A
+      *>           FOLHA DE PAGAMENTO (UMA LINHA POR FUNCIONARIO
+      *>           MAIS O TOTAL GERAL)
+      *> OBJETIVO: CALCULAR O IRRF POR FAIXA E EXIBIR O SALARIO
+      *>           LIQUIDO (DESCONTADO O IMPOSTO)
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCREG-FILE ASSIGN TO 'FUNCREG05'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FUNCREG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCREG-FILE.
+       01  FUNCREG-REC.
+           02 FUNCREG-NOME PIC X(25).
+           02 FUNCREG-SALARIO PIC 9(06)V99.
        WORKING-STORAGE SECTION.
+       COPY 'MOEDA.cbl'.
+       77 WRK-FUNCREG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-EOF PIC X(01) VALUE 'N'.
+         88 FIM-FUNCREG VALUE 'S'.
        77 WRK-NOME PIC X(25) VALUE SPACES.
        77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF-ALIQUOTA PIC 9(02)V999 VALUE ZEROS.
+       77 WRK-IRRF-DEDUCAO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-LIQUIDO PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-LIQUIDO-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O NOME: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'DIGITE O SALARIO DE ' WRK-NOME.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-      *>********************** EXBIR DADOS
-           DISPLAY '**************************************************'.
-           DISPLAY WRK-NOME 'RECEBE: ' WRK-SALARIO-ED.
-           DISPLAY '**************************************************'.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-FUNCREG.
+           PERFORM 0300-FINALIZAR.
+
            STOP RUN.
+       0100-INICIALIZAR.
+      *>********* ABRINDO ARQUIVO E IMPRIMINDO CABECALHO
+           OPEN INPUT FUNCREG-FILE.
+           IF WRK-FUNCREG-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O CADASTRO DE FUNCIONARIOS: '
+                        WRK-FUNCREG-STATUS
+               MOVE 'S' TO WRK-EOF
+           ELSE
+               DISPLAY '*************************************'
+               DISPLAY ' FOLHA DE PAGAMENTO - REGISTRO GERAL '
+               DISPLAY '*************************************'
+               PERFORM 9610-SELECIONAR-MOEDA
+               PERFORM 0150-LER-FUNCREG
+           END-IF.
+       0150-LER-FUNCREG.
+      *>********* LENDO UM REGISTRO DO CADASTRO
+           READ FUNCREG-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF
+               NOT AT END
+                   MOVE FUNCREG-NOME TO WRK-NOME
+                   MOVE FUNCREG-SALARIO TO WRK-SALARIO
+           END-READ.
+       0200-PROCESSAR.
+      *>********* IMPRIMINDO E ACUMULANDO O REGISTRO ATUAL
+           PERFORM 0250-CALCULAR-IRRF.
+           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           DISPLAY WRK-NOME ' BRUTO: ' WRK-MOEDA-SIMBOLO WRK-SALARIO-ED
+                   ' IRRF: ' WRK-MOEDA-SIMBOLO WRK-IRRF-ED
+                   ' LIQUIDO: ' WRK-MOEDA-SIMBOLO WRK-LIQUIDO-ED.
+           ADD WRK-SALARIO TO WRK-TOTAL.
+           ADD WRK-LIQUIDO TO WRK-TOTAL-LIQUIDO.
+           PERFORM 0150-LER-FUNCREG.
+       0250-CALCULAR-IRRF.
+      *>********* CALCULANDO O IRRF POR FAIXA (TABELA PROGRESSIVA)
+           EVALUATE TRUE
+               WHEN WRK-SALARIO <= 2259,20
+                   MOVE ZEROS TO WRK-IRRF-ALIQUOTA
+                   MOVE ZEROS TO WRK-IRRF-DEDUCAO
+               WHEN WRK-SALARIO <= 2826,65
+                   MOVE 7,500 TO WRK-IRRF-ALIQUOTA
+                   MOVE 169,44 TO WRK-IRRF-DEDUCAO
+               WHEN WRK-SALARIO <= 3751,05
+                   MOVE 15,000 TO WRK-IRRF-ALIQUOTA
+                   MOVE 381,44 TO WRK-IRRF-DEDUCAO
+               WHEN WRK-SALARIO <= 4664,68
+                   MOVE 22,500 TO WRK-IRRF-ALIQUOTA
+                   MOVE 662,77 TO WRK-IRRF-DEDUCAO
+               WHEN OTHER
+                   MOVE 27,500 TO WRK-IRRF-ALIQUOTA
+                   MOVE 896,00 TO WRK-IRRF-DEDUCAO
+           END-EVALUATE.
+           COMPUTE WRK-IRRF =
+               ((WRK-SALARIO * WRK-IRRF-ALIQUOTA) / 100) -
+               WRK-IRRF-DEDUCAO.
+           IF WRK-IRRF < 0
+               MOVE ZEROS TO WRK-IRRF
+           END-IF.
+           COMPUTE WRK-LIQUIDO = WRK-SALARIO - WRK-IRRF.
+       0300-FINALIZAR.
+      *>********* IMPRIMINDO TOTAL GERAL E FECHANDO ARQUIVO
+           MOVE WRK-TOTAL TO WRK-TOTAL-ED.
+           MOVE WRK-TOTAL-LIQUIDO TO WRK-TOTAL-LIQUIDO-ED.
+           DISPLAY '*************************************'.
+           DISPLAY ' TOTAL GERAL DA FOLHA (BRUTO): '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-ED.
+           DISPLAY ' TOTAL GERAL DA FOLHA (LIQUIDO): '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-LIQUIDO-ED.
+           DISPLAY '*************************************'.
+           CLOSE FUNCREG-FILE.
+           COPY 'MOEDA-PROC.cbl'.
