@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCBL24.
+      *>*****************************************************************
+      *> AREA DE COMENTARIOS - REMARKS
+      *> AUTHOR = MATHEUSFERREIRA WALKER
+      *> OBJETIVO: CONCILIAR O TOTAL LANCADO NOS DIARIOS DE VENDAS DO
+      *>           PROGCBL17/PROGCBL18 COM O ACUMULADO DO MES CORRENTE
+      *>           DA TABELA DE VENDAS MENSAIS DO PROGCBL22
+      *> UTILIZAR LAYOUTS FIXOS (REDEFINES) PARA LER OS DIARIOS, NO
+      *>           MESMO ESTILO DO PROGCBL22 COM O ACUMULADO MENSAL
+      *> DATE: = XX/XX/XXXX
+      *>*****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VENDALOG17-FILE ASSIGN TO 'VENDALOG17'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-V17-STATUS.
+           SELECT OPTIONAL VENDALOG18-FILE ASSIGN TO 'VENDALOG18'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-V18-STATUS.
+           SELECT OPTIONAL VENDASYTD-FILE ASSIGN TO 'VENDASYTD22'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-YTD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDALOG17-FILE.
+       01  VENDALOG17-REC PIC X(90).
+       FD  VENDALOG18-FILE.
+       01  VENDALOG18-REC PIC X(80).
+       FD  VENDASYTD-FILE.
+       01  VENDASYTD-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY 'REPORTHDR.cbl'
+           REPLACING ==:TITULO:==
+                  BY =='CONCILIACAO DIARIA DE VENDAS'==.
+       77 WRK-V17-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-V18-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-YTD-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-V17-EOF PIC X(01) VALUE 'N'.
+       77 WRK-V18-EOF PIC X(01) VALUE 'N'.
+       01 WRK-DATA-SYS.
+          02 WRK-ANO-ATUAL PIC 9(04).
+          02 WRK-MES-ATUAL PIC 9(02).
+          02 FILLER PIC X(02).
+       77 WRK-TOTAL-DIARIOS PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-DIARIOS-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-MENSAL PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-TOTAL-MENSAL-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-DIFERENCA PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA-ED PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-ANO-ARQUIVO PIC 9(04) VALUE ZEROS.
+       01 WRK-ANO-LINHA.
+          02 FILLER PIC X(04).
+          02 WRK-ANO-LINHA-VALOR PIC 9(04).
+          02 FILLER PIC X(72).
+       01 WRK-YTD-LINHA.
+          02 FILLER PIC X(04).
+          02 WRK-YTD-MESTXT PIC 9(02).
+          02 FILLER PIC X(07).
+          02 WRK-YTD-VALORTXT PIC 9(06)V99.
+          02 FILLER PIC X(59).
+       77 WRK-CONT PIC 9(02) VALUE ZEROS.
+       01 WRK-LINHA-JORNAL PIC X(90) VALUE SPACES.
+      *>********* LAYOUT DE UMA LINHA DE VENDA DO PROGCBL17 (MESMO
+      *>          FORMATO GRAVADO POR 0210-REGISTRAR-VENDA), PARA
+      *>          EXTRAIR A DATA E O VALOR BRUTO SEM REINTERPRETAR
+      *>          TEXTO COMO NUMERO (REDEFINES E COPIA DE GRUPO SO)
+       01 WRK-V17-VENDA REDEFINES WRK-LINHA-JORNAL.
+          02 FILLER PIC X(35).
+          02 WRK-V17V-DATA PIC 9(08).
+          02 FILLER PIC X(14).
+          02 FILLER PIC X(07).
+          02 WRK-V17V-BRUTO PIC 9(06)V99.
+          02 FILLER PIC X(18).
+      *>********* LAYOUT DE UMA LINHA DE ESTORNO (CORRECAO) DO
+      *>          PROGCBL17 (0231-REGISTRAR-CORRECAO)
+       01 WRK-V17-CORRECAO REDEFINES WRK-LINHA-JORNAL.
+          02 FILLER PIC X(45).
+          02 WRK-V17C-DATA PIC 9(08).
+          02 FILLER PIC X(14).
+          02 FILLER PIC X(07).
+          02 WRK-V17C-BRUTO PIC 9(06)V99.
+          02 FILLER PIC X(08).
+      *>********* LAYOUT DE UMA LINHA DE VENDA DO PROGCBL18
+      *>          (0210-REGISTRAR-VENDA), SIMBOLO DE MOEDA FIXO "$"
+       01 WRK-V18-VENDA REDEFINES WRK-LINHA-JORNAL.
+          02 FILLER PIC X(33).
+          02 WRK-V18V-DATA PIC 9(08).
+          02 FILLER PIC X(14).
+          02 FILLER PIC X(07).
+          02 WRK-V18V-BRUTO PIC 9(06)V99.
+          02 FILLER PIC X(20).
+       77 WRK-ANO-LINHA-CMP PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-LINHA PIC 9(02) VALUE ZEROS.
+       77 WRK-DATA-LINHA PIC 9(08) VALUE ZEROS.
+       77 WRK-BRUTO-LINHA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ACHOU-CORRECAO PIC 9(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-SOMAR-DIARIOS.
+           PERFORM 0250-LER-TOTAL-MENSAL.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+       0100-INICIALIZAR.
+      *>********* CAPTURANDO O MES/ANO CORRENTE A SER CONCILIADO
+           ACCEPT WRK-DATA-SYS FROM DATE YYYYMMDD.
+       0200-SOMAR-DIARIOS.
+      *>********* SOMANDO AS VENDAS DO MES CORRENTE LANCADAS NOS
+      *>          DIARIOS DO PROGCBL17 E DO PROGCBL18
+           OPEN INPUT VENDALOG17-FILE.
+           IF WRK-V17-STATUS = '00'
+               PERFORM 0210-LER-LINHA-V17 UNTIL WRK-V17-EOF = 'S'
+               CLOSE VENDALOG17-FILE
+           END-IF.
+           OPEN INPUT VENDALOG18-FILE.
+           IF WRK-V18-STATUS = '00'
+               PERFORM 0220-LER-LINHA-V18 UNTIL WRK-V18-EOF = 'S'
+               CLOSE VENDALOG18-FILE
+           END-IF.
+       0210-LER-LINHA-V17.
+      *>********* LENDO UMA LINHA DO DIARIO DO PROGCBL17
+           READ VENDALOG17-FILE INTO WRK-LINHA-JORNAL
+               AT END
+                   MOVE 'S' TO WRK-V17-EOF
+               NOT AT END
+                   PERFORM 0231-ACUMULAR-LINHA-V17
+           END-READ.
+       0220-LER-LINHA-V18.
+      *>********* LENDO UMA LINHA DO DIARIO DO PROGCBL18
+           READ VENDALOG18-FILE INTO WRK-LINHA-JORNAL
+               AT END
+                   MOVE 'S' TO WRK-V18-EOF
+               NOT AT END
+                   PERFORM 0232-ACUMULAR-LINHA-V18
+           END-READ.
+       0231-ACUMULAR-LINHA-V17.
+      *>********* EXTRAINDO A DATA E O VALOR BRUTO DE UMA LINHA DO
+      *>          DIARIO DO PROGCBL17, PELO LAYOUT DE VENDA OU DE
+      *>          CORRECAO CONFORME O TEXTO DA LINHA; SOMANDO NO
+      *>          TOTAL DO MES CORRENTE, OU SUBTRAINDO QUANDO A
+      *>          LINHA FOR UM ESTORNO
+           MOVE ZEROS TO WRK-ACHOU-CORRECAO.
+           INSPECT WRK-LINHA-JORNAL TALLYING WRK-ACHOU-CORRECAO
+               FOR ALL 'CORRECAO'.
+           IF WRK-ACHOU-CORRECAO > ZEROS
+               MOVE WRK-V17C-DATA TO WRK-DATA-LINHA
+               MOVE WRK-V17C-BRUTO TO WRK-BRUTO-LINHA
+           ELSE
+               MOVE WRK-V17V-DATA TO WRK-DATA-LINHA
+               MOVE WRK-V17V-BRUTO TO WRK-BRUTO-LINHA
+           END-IF.
+           MOVE WRK-DATA-LINHA(1:4) TO WRK-ANO-LINHA-CMP.
+           MOVE WRK-DATA-LINHA(5:2) TO WRK-MES-LINHA.
+           IF WRK-ANO-LINHA-CMP = WRK-ANO-ATUAL
+              AND WRK-MES-LINHA = WRK-MES-ATUAL
+               IF WRK-ACHOU-CORRECAO > ZEROS
+                   SUBTRACT WRK-BRUTO-LINHA FROM WRK-TOTAL-DIARIOS
+               ELSE
+                   ADD WRK-BRUTO-LINHA TO WRK-TOTAL-DIARIOS
+               END-IF
+           END-IF.
+       0232-ACUMULAR-LINHA-V18.
+      *>********* EXTRAINDO A DATA E O VALOR BRUTO DE UMA LINHA DO
+      *>          DIARIO DO PROGCBL18 (SEM FORMATO DE CORRECAO);
+      *>          SOMANDO NO TOTAL DO MES CORRENTE
+           MOVE WRK-V18V-DATA TO WRK-DATA-LINHA.
+           MOVE WRK-V18V-BRUTO TO WRK-BRUTO-LINHA.
+           MOVE WRK-DATA-LINHA(1:4) TO WRK-ANO-LINHA-CMP.
+           MOVE WRK-DATA-LINHA(5:2) TO WRK-MES-LINHA.
+           IF WRK-ANO-LINHA-CMP = WRK-ANO-ATUAL
+              AND WRK-MES-LINHA = WRK-MES-ATUAL
+               ADD WRK-BRUTO-LINHA TO WRK-TOTAL-DIARIOS
+           END-IF.
+       0250-LER-TOTAL-MENSAL.
+      *>********* LENDO O VALOR DO MES CORRENTE NO ACUMULADO DO ANO
+      *>          GRAVADO PELO PROGCBL22
+           OPEN INPUT VENDASYTD-FILE.
+           IF WRK-YTD-STATUS = '00'
+               READ VENDASYTD-FILE INTO WRK-ANO-LINHA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WRK-ANO-LINHA-VALOR TO WRK-ANO-ARQUIVO
+               END-READ
+               IF WRK-ANO-ARQUIVO = WRK-ANO-ATUAL
+                   PERFORM 0260-LER-LINHA-YTD
+                       VARYING WRK-CONT FROM 1 BY 1
+                       UNTIL WRK-CONT > 12
+               END-IF
+           END-IF.
+           CLOSE VENDASYTD-FILE.
+       0260-LER-LINHA-YTD.
+      *>********* LENDO UMA LINHA DO ACUMULADO MENSAL, GUARDANDO O
+      *>          VALOR DO MES CORRENTE QUANDO ENCONTRADO
+           READ VENDASYTD-FILE INTO WRK-YTD-LINHA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WRK-YTD-MESTXT = WRK-MES-ATUAL
+                       MOVE WRK-YTD-VALORTXT TO WRK-TOTAL-MENSAL
+                   END-IF
+           END-READ.
+       0300-FINALIZAR.
+      *>********* EXIBINDO O RELATORIO DE CONCILIACAO, COM ALERTA DE
+      *>          DIVERGENCIA SE OS TOTAIS NAO BATEREM
+           PERFORM 9700-IMPRIMIR-CABECALHO.
+           MOVE WRK-TOTAL-DIARIOS TO WRK-TOTAL-DIARIOS-ED.
+           MOVE WRK-TOTAL-MENSAL TO WRK-TOTAL-MENSAL-ED.
+           COMPUTE WRK-DIFERENCA = WRK-TOTAL-MENSAL - WRK-TOTAL-DIARIOS.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+           DISPLAY 'MES/ANO CONCILIADO: ' WRK-MES-ATUAL '/'
+                   WRK-ANO-ATUAL.
+           DISPLAY 'TOTAL NOS DIARIOS (PROGCBL17/18): '
+                   WRK-TOTAL-DIARIOS-ED.
+           DISPLAY 'TOTAL NA TABELA MENSAL (PROGCBL22): '
+                   WRK-TOTAL-MENSAL-ED.
+           IF WRK-DIFERENCA = ZEROS
+               DISPLAY 'CONCILIACAO OK - OS TOTAIS CONFEREM.'
+           ELSE
+               DISPLAY '*** DIVERGENCIA ENCONTRADA ***'
+               DISPLAY 'DIFERENCA (MENSAL - DIARIOS): '
+                       WRK-DIFERENCA-ED
+           END-IF.
+           COPY 'REPORTHDR-PROC.cbl'
+               REPLACING ==:TITULO:==
+                      BY =='CONCILIACAO DIARIA DE VENDAS'==.
