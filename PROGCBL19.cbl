@@ -5,51 +5,188 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER E CALCULAR TAXA DE CORRECAO DE INVESTIMENTO
       *> UTILIZAR PERFORM E BOOK
+      *> OBJETIVO: APLICAR UMA TAXA DE CORRECAO DIFERENTE PARA CADA
+      *>           MES, EM VEZ DE UMA UNICA TAXA CONSTANTE
+      *> OBJETIVO: EXIBIR O EXTRATO MES A MES DA CORRECAO, EM VEZ DE
+      *>           SOMENTE O VALOR FINAL CORRIGIDO
+      *> OBJETIVO: PERMITIR COMPARAR DE 1 A 3 CENARIOS DE INVESTIMENTO
+      *>           NA MESMA EXECUCAO, EXIBINDO OS RESULTADOS LADO A LADO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AMORTLOG-FILE ASSIGN TO 'AMORTLOG19'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AMORTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMORTLOG-FILE.
+       01  AMORTLOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
            COPY 'BOOK-19.cbl'.
+           COPY 'MOEDA.cbl'.
+       77 WRK-AMORTLOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CONT PIC 9(03) VALUE ZEROS.
+       77 WRK-IMPRIMIR PIC X(01) VALUE 'N'.
+         88 IMPRIMIR VALUE 'S'.
+       77 WRK-QTD-CENARIOS PIC 9(01) VALUE 1.
+       77 WRK-QTD-CENARIOS-OK PIC X(01) VALUE 'N'.
+         88 QTD-CENARIOS-VALIDA VALUE 'S'.
+       77 WRK-QNT-OK PIC X(01) VALUE 'N'.
+         88 QNT-VALIDA VALUE 'S'.
+       77 WRK-CENARIO PIC 9(01) VALUE ZEROS.
+       01 WRK-CENARIOS.
+          02 WRK-CENARIO-INICIAL PIC ZZZ.ZZZ.ZZ9,99
+             OCCURS 3 TIMES VALUE ZEROS.
+          02 WRK-CENARIO-MESES PIC 9(03) OCCURS 3 TIMES VALUE ZEROS.
+          02 WRK-CENARIO-FINAL PIC ZZZ.ZZZ.ZZ9,99
+             OCCURS 3 TIMES VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           DISPLAY '******************************'.
+           DISPLAY ' CALCULADORA DE INVESTIMENTOS'.
+           DISPLAY '******************************'.
+           PERFORM 0010-LER-QTD-CENARIOS WITH TEST AFTER
+               UNTIL QTD-CENARIOS-VALIDA.
+           DISPLAY 'DESEJA IMPRIMIR O EXTRATO MES A MES? (S/N): '.
+           ACCEPT WRK-IMPRIMIR.
+           PERFORM 9610-SELECIONAR-MOEDA.
+           IF IMPRIMIR
+               PERFORM 0120-ABRIR-EXTRATO
+           END-IF.
+           PERFORM 0400-PROCESSAR-CENARIO
+               VARYING WRK-CENARIO FROM 1 BY 1
+               UNTIL WRK-CENARIO > WRK-QTD-CENARIOS.
+           IF WRK-QTD-CENARIOS > 1
+               PERFORM 0500-COMPARAR-CENARIOS
+           END-IF.
+           IF IMPRIMIR
+               CLOSE AMORTLOG-FILE
+           END-IF.
+
+           STOP RUN.
+       0010-LER-QTD-CENARIOS.
+      *>********* LENDO E VALIDANDO A QUANTIDADE DE CENARIOS (1 A 3)
+           DISPLAY 'QUANTOS CENARIOS DESEJA COMPARAR (1 A 3): '.
+           ACCEPT WRK-QTD-CENARIOS.
+           IF WRK-QTD-CENARIOS > ZEROS AND WRK-QTD-CENARIOS NOT > 3
+               MOVE 'S' TO WRK-QTD-CENARIOS-OK
+           ELSE
+               DISPLAY 'VALOR INVALIDO. INFORME DE 1 A 3.'
+               MOVE 'N' TO WRK-QTD-CENARIOS-OK
+           END-IF.
+       0400-PROCESSAR-CENARIO.
+      *>********* EXECUTANDO UM CENARIO DE INVESTIMENTO
            PERFORM 0100-INICIALIZAR.
+           MOVE WRK-INVESTIMENTO TO WRK-INICIAL-ED.
+           MOVE WRK-INVESTIMENTO TO WRK-INVESTIMENTO-ED.
            IF WRK-INVESTIMENTO > 0
-             PERFORM 0200-PROCESSAR
+               PERFORM 0200-PROCESSAR
            END-IF.
            PERFORM 0300-FINALIZAR.
-           
-           STOP RUN.
+           MOVE WRK-INICIAL-ED TO WRK-CENARIO-INICIAL(WRK-CENARIO).
+           MOVE WRK-QNT TO WRK-CENARIO-MESES(WRK-CENARIO).
+           MOVE WRK-INVESTIMENTO-ED TO WRK-CENARIO-FINAL(WRK-CENARIO).
        0100-INICIALIZAR.
-      *>********* INSERINDO DADOS
-           DISPLAY '******************************'.
-           DISPLAY ' CALCULADORA DE INVESTIMENTOS'.
-           DISPLAY '******************************'.
+      *>********* INSERINDO DADOS DO CENARIO
+           DISPLAY '------------------------------'.
+           DISPLAY 'CENARIO ' WRK-CENARIO.
+           DISPLAY '------------------------------'.
            DISPLAY 'INSIRA O VALOR DO INVESTIDO: '.
            ACCEPT WRK-INVESTIMENTO.
-           DISPLAY 'INSIRA A QUANTIDADE DE MESES: '
+           PERFORM 0105-LER-QNT WITH TEST AFTER UNTIL QNT-VALIDA.
+           PERFORM 0110-LER-TAXAS
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > WRK-QNT.
+       0105-LER-QNT.
+      *>********* LENDO E VALIDANDO A QUANTIDADE DE MESES (1 A 360)
+           DISPLAY 'INSIRA A QUANTIDADE DE MESES: '.
            ACCEPT WRK-QNT.
-           DISPLAY 'INSIRA O VALOR DA TAXA DE CORRECAO MENSAL: '
-           ACCEPT WRK-TAXA.
+           IF WRK-QNT > ZEROS AND WRK-QNT NOT > 360
+               MOVE 'S' TO WRK-QNT-OK
+           ELSE
+               DISPLAY 'VALOR INVALIDO. INFORME DE 1 A 360.'
+               MOVE 'N' TO WRK-QNT-OK
+           END-IF.
+       0110-LER-TAXAS.
+      *>********* LENDO A TAXA DE CORRECAO DE CADA MES
+           DISPLAY 'INSIRA A TAXA DE CORRECAO DO MES ' WRK-CONT ': '.
+           ACCEPT WRK-TAXA(WRK-CONT).
+       0120-ABRIR-EXTRATO.
+      *>********* ABRINDO O EXTRATO DE CORRECAO MES A MES
+           OPEN EXTEND AMORTLOG-FILE.
+           IF WRK-AMORTLOG-STATUS = '05' OR WRK-AMORTLOG-STATUS = '35'
+               CLOSE AMORTLOG-FILE
+               OPEN OUTPUT AMORTLOG-FILE
+           END-IF.
        0200-PROCESSAR.
-      *>********* CALCULANDO INVESTIMENTO
+      *>********* CALCULANDO INVESTIMENTO E EXIBINDO O EXTRATO
            MOVE WRK-INVESTIMENTO TO WRK-INICIAL-ED.
-           COMPUTE WRK-TAXA = (WRK-TAXA / 100).
-           ADD 1 TO WRK-TAXA
-           PERFORM WRK-QNT TIMES
-             COMPUTE WRK-INVESTIMENTO = (WRK-INVESTIMENTO * WRK-TAXA)
+           IF IMPRIMIR
+               PERFORM 0220-GRAVAR-CABECALHO
+           END-IF.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1
+                   UNTIL WRK-CONT > WRK-QNT
+               COMPUTE WRK-TAXA(WRK-CONT) =
+                   (WRK-TAXA(WRK-CONT) / 100) + 1
+               COMPUTE WRK-INVESTIMENTO =
+                   WRK-INVESTIMENTO * WRK-TAXA(WRK-CONT)
+               MOVE WRK-INVESTIMENTO TO WRK-INVESTIMENTO-ED
+               DISPLAY 'MES ' WRK-CONT ' - SALDO: '
+                       WRK-MOEDA-SIMBOLO WRK-INVESTIMENTO-ED
+               IF IMPRIMIR
+                   PERFORM 0210-GRAVAR-EXTRATO
+               END-IF
            END-PERFORM.
-           MOVE WRK-INVESTIMENTO TO WRK-INVESTIMENTO-ED.
+       0210-GRAVAR-EXTRATO.
+      *>********* GRAVANDO O SALDO DO MES NO EXTRATO
+           MOVE SPACES TO AMORTLOG-REC.
+           STRING 'CENARIO=' DELIMITED BY SIZE
+                  WRK-CENARIO DELIMITED BY SIZE
+                  ' MES=' DELIMITED BY SIZE
+                  WRK-CONT DELIMITED BY SIZE
+                  ' SALDO=' DELIMITED BY SIZE
+                  WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                  WRK-INVESTIMENTO-ED DELIMITED BY SIZE
+             INTO AMORTLOG-REC.
+           WRITE AMORTLOG-REC.
+       0220-GRAVAR-CABECALHO.
+      *>********* GRAVANDO O CABECALHO DO CENARIO NO EXTRATO
+           MOVE SPACES TO AMORTLOG-REC.
+           STRING 'EXTRATO DE CORRECAO - CENARIO=' DELIMITED BY SIZE
+                  WRK-CENARIO DELIMITED BY SIZE
+                  ' INVESTIMENTO INICIAL=' DELIMITED BY SIZE
+                  WRK-INVESTIMENTO DELIMITED BY SIZE
+                  ' MESES=' DELIMITED BY SIZE
+                  WRK-QNT DELIMITED BY SIZE
+             INTO AMORTLOG-REC.
+           WRITE AMORTLOG-REC.
        0300-FINALIZAR.
-      *>********* RESULTADO
+      *>********* RESULTADO DO CENARIO
            DISPLAY ' '.
            DISPLAY '=============================='.
-           DISPLAY 'VALOR INVESTIDO: ' WRK-INICIAL-ED.
+           DISPLAY 'VALOR INVESTIDO: ' WRK-MOEDA-SIMBOLO WRK-INICIAL-ED.
            DISPLAY 'QUANTIDADE DE MESES: ' WRK-QNT.
-           DISPLAY 'VALOR CORRIGIDO: ' WRK-INVESTIMENTO-ED.
+           DISPLAY 'VALOR CORRIGIDO: '
+                   WRK-MOEDA-SIMBOLO WRK-INVESTIMENTO-ED.
            DISPLAY '=============================='.
            DISPLAY ' '.
-           DISPLAY 'FIM DO PROGRAMA...'.
+       0500-COMPARAR-CENARIOS.
+      *>********* EXIBINDO OS CENARIOS LADO A LADO
+           DISPLAY '====== COMPARATIVO DE CENARIOS ======'.
+           PERFORM 0510-EXIBIR-CENARIO
+               VARYING WRK-CENARIO FROM 1 BY 1
+               UNTIL WRK-CENARIO > WRK-QTD-CENARIOS.
+           DISPLAY '======================================'.
+       0510-EXIBIR-CENARIO.
+      *>********* EXIBINDO UMA LINHA DO COMPARATIVO
+           DISPLAY 'CENARIO ' WRK-CENARIO
+                   ' - INVESTIDO: '
+                   WRK-MOEDA-SIMBOLO WRK-CENARIO-INICIAL(WRK-CENARIO)
+                   ' MESES: ' WRK-CENARIO-MESES(WRK-CENARIO)
+                   ' CORRIGIDO: '
+                   WRK-MOEDA-SIMBOLO WRK-CENARIO-FINAL(WRK-CENARIO).
+           COPY 'MOEDA-PROC.cbl'.
