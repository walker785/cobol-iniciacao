@@ -0,0 +1,9 @@
+      *>*****************************************************************
+      *> MODOLOTE - CAMPO COMPARTILHADO DE SELECAO DE MODO DE EXECUCAO
+      *> (INTERATIVO VIA CONSOLE OU EM LOTE, LENDO DE UM ARQUIVO DE
+      *> TRANSACOES)
+      *> USO: COPY 'MODOLOTE.cbl'.
+      *>*****************************************************************
+       77 WRK-MODO-EXECUCAO PIC 9(01) VALUE 1.
+         88 MODO-INTERATIVO VALUE 1.
+         88 MODO-LOTE VALUE 2.
