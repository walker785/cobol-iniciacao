@@ -5,42 +5,215 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: REGISTRAR E CALCULAR O TOTAL DE VENDAS
       *> UTILIZAR PERFORM - UNTIL
+      *> OBJETIVO: GRAVAR CADA VENDA EM UM DIARIO DE VENDAS, COM
+      *>           NUMERO SEQUENCIAL, VALOR E DATA/HORA DO LANCAMENTO
+      *> OBJETIVO: ACOMPANHAR A MENOR, A MAIOR E A MEDIA DAS VENDAS
+      *>           NO FECHAMENTO DO PROCESSAMENTO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VENDALOG-FILE ASSIGN TO 'VENDALOG17'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDALOG-STATUS.
+           SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDALOG-FILE.
+       01  VENDALOG-REC PIC X(90).
+       FD  AUDITLOG-FILE.
+       01  AUDITLOG-REC PIC X(150).
        WORKING-STORAGE SECTION.
+       COPY 'REPORTHDR.cbl'
+           REPLACING ==:TITULO:==
+                  BY =='DIARIO DE VENDAS - FECHAMENTO'==.
+       COPY 'MOEDA.cbl'.
+       COPY 'AUDITLOG.cbl'.
+       77 WRK-VENDALOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-SEQ PIC 9(05) VALUE ZEROS.
        77 WRK-VENDAS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VENDAS-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
        77 WRK-QNT PIC 9(03) VALUE ZEROS.
        77 WRK-ACUM PIC 9(08)V99 VALUE ZEROS.
-       77 WRK-ACUM-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-ACUM-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MENOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MENOR-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MAIOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MAIOR-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-ULTIMA-VENDA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ULTIMA-VENDA-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MENU-OK PIC X(01) VALUE 'N'.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+         88 OPCAO-NOVA-VENDA VALUE 1.
+         88 OPCAO-CORRIGIR VALUE 2.
+         88 OPCAO-SAIR VALUE 0.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-VENDALOG.
+           PERFORM 9610-SELECIONAR-MOEDA.
            PERFORM 0100-INICIALIZAR.
            IF WRK-VENDAS > 0
              PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
            END-IF.
            PERFORM 0300-FINALIZAR.
-           
-           STOP RUN.
+
+           GOBACK.
+       0050-ABRIR-VENDALOG.
+      *>********* ABRINDO O DIARIO DE VENDAS
+           OPEN EXTEND VENDALOG-FILE.
+           IF WRK-VENDALOG-STATUS = '05' OR WRK-VENDALOG-STATUS = '35'
+               CLOSE VENDALOG-FILE
+               OPEN OUTPUT VENDALOG-FILE
+           END-IF.
        0100-INICIALIZAR.
       *>********* INSERINDO DADOS
            DISPLAY '***********************'.
            DISPLAY ' CALCULADORA DE VENDAS'.
            DISPLAY '***********************'.
-           DISPLAY 'INSIRA O VALOR DA VENDA: '.
-           ACCEPT WRK-VENDAS FROM CONSOLE.
+           MOVE 'N' TO WRK-MENU-OK.
+           PERFORM 0105-EXIBIR-MENU UNTIL WRK-MENU-OK = 'S'.
+       0105-EXIBIR-MENU.
+      *>********* MENU DE LANCAMENTO, COM OPCAO DE CORRIGIR A
+      *>          ULTIMA VENDA LANCADA SEM PRECISAR RELANCAR O DIA
+           DISPLAY '-------------------------------------------'.
+           DISPLAY '1-REGISTRAR VENDA  2-CORRIGIR ULTIMA VENDA'.
+           DISPLAY '0-ENCERRAR'.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'ESCOLHA A OPCAO: '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN OPCAO-NOVA-VENDA
+                   DISPLAY 'INSIRA O VALOR DA VENDA: '
+                   ACCEPT WRK-VENDAS FROM CONSOLE
+                   MOVE 'S' TO WRK-MENU-OK
+               WHEN OPCAO-CORRIGIR
+                   PERFORM 0230-CORRIGIR-ULTIMA-VENDA
+               WHEN OPCAO-SAIR
+                   MOVE ZEROS TO WRK-VENDAS
+                   MOVE 'S' TO WRK-MENU-OK
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
        0200-PROCESSAR.
       *>********* CALCULANDO VENDAS
            ADD 1 TO WRK-QNT.
            ADD WRK-VENDAS TO WRK-ACUM.
+           MOVE WRK-VENDAS TO WRK-ULTIMA-VENDA.
+           PERFORM 0220-ATUALIZAR-MINMAX.
+           PERFORM 0210-REGISTRAR-VENDA.
            PERFORM 0100-INICIALIZAR.
+       0220-ATUALIZAR-MINMAX.
+      *>********* ATUALIZANDO A MENOR E A MAIOR VENDA DO PERIODO
+           IF WRK-QNT = 1
+               MOVE WRK-VENDAS TO WRK-MENOR
+               MOVE WRK-VENDAS TO WRK-MAIOR
+           ELSE
+               IF WRK-VENDAS < WRK-MENOR
+                   MOVE WRK-VENDAS TO WRK-MENOR
+               END-IF
+               IF WRK-VENDAS > WRK-MAIOR
+                   MOVE WRK-VENDAS TO WRK-MAIOR
+               END-IF
+           END-IF.
+       0230-CORRIGIR-ULTIMA-VENDA.
+      *>********* ESTORNANDO A ULTIMA VENDA LANCADA DO TOTAL E DA
+      *>          QUANTIDADE, SEM PRECISAR RELANCAR O DIA INTEIRO.
+      *>          A MENOR/MAIOR VENDA DO PERIODO NAO SAO RECALCULADAS
+      *>          AQUI, POIS O PROGRAMA NAO MANTEM O HISTORICO
+      *>          COMPLETO DAS VENDAS EM MEMORIA, SO OS EXTREMOS
+           IF WRK-QNT = 0 OR WRK-ULTIMA-VENDA = ZEROS
+               DISPLAY 'NAO HA VENDA REGISTRADA PARA CORRIGIR.'
+           ELSE
+               MOVE WRK-ULTIMA-VENDA TO WRK-ULTIMA-VENDA-ED
+               MOVE WRK-ACUM TO WRK-ACUM-ED
+               MOVE WRK-ACUM-ED TO WRK-AUDIT-ANTES
+               SUBTRACT WRK-ULTIMA-VENDA FROM WRK-ACUM
+               SUBTRACT 1 FROM WRK-QNT
+               MOVE WRK-ACUM TO WRK-ACUM-ED
+               MOVE WRK-ACUM-ED TO WRK-AUDIT-DEPOIS
+               DISPLAY 'VENDA DE ' WRK-MOEDA-SIMBOLO
+                   WRK-ULTIMA-VENDA-ED ' ESTORNADA DO TOTAL.'
+               PERFORM 0231-REGISTRAR-CORRECAO
+               MOVE 'CAIXA' TO WRK-AUDIT-OPERADOR
+               MOVE 'CORRECAO' TO WRK-AUDIT-ACAO
+               PERFORM 9500-GRAVAR-AUDITORIA
+               MOVE ZEROS TO WRK-ULTIMA-VENDA
+           END-IF.
+       0231-REGISTRAR-CORRECAO.
+      *>********* GRAVANDO O ESTORNO NO DIARIO DE VENDAS
+           ADD 1 TO WRK-SEQ.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           MOVE SPACES TO VENDALOG-REC.
+           STRING 'SEQ=' DELIMITED BY SIZE
+                  WRK-SEQ DELIMITED BY SIZE
+                  ' CORRECAO VALOR=-' DELIMITED BY SIZE
+                  WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                  WRK-ULTIMA-VENDA-ED DELIMITED BY SIZE
+                  ' DATA=' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' HORA=' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' BRUTO=' DELIMITED BY SIZE
+                  WRK-ULTIMA-VENDA DELIMITED BY SIZE
+             INTO VENDALOG-REC.
+           WRITE VENDALOG-REC.
+       0210-REGISTRAR-VENDA.
+      *>********* GRAVANDO A VENDA NO DIARIO DE VENDAS
+           ADD 1 TO WRK-SEQ.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           MOVE WRK-VENDAS TO WRK-VENDAS-ED.
+           MOVE SPACES TO VENDALOG-REC.
+           STRING 'SEQ=' DELIMITED BY SIZE
+                  WRK-SEQ DELIMITED BY SIZE
+                  ' VALOR=' DELIMITED BY SIZE
+                  WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                  WRK-VENDAS-ED DELIMITED BY SIZE
+                  ' DATA=' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' HORA=' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' BRUTO=' DELIMITED BY SIZE
+                  WRK-VENDAS DELIMITED BY SIZE
+             INTO VENDALOG-REC.
+           WRITE VENDALOG-REC.
+           MOVE 'CAIXA' TO WRK-AUDIT-OPERADOR.
+           MOVE 'VENDA' TO WRK-AUDIT-ACAO.
+           MOVE SPACES TO WRK-AUDIT-ANTES.
+           MOVE WRK-VENDAS-ED TO WRK-AUDIT-DEPOIS.
+           PERFORM 9500-GRAVAR-AUDITORIA.
        0300-FINALIZAR.
       *>********* RESULTADO
+           PERFORM 9700-IMPRIMIR-CABECALHO.
            MOVE WRK-ACUM TO WRK-ACUM-ED.
+           MOVE WRK-MENOR TO WRK-MENOR-ED.
+           MOVE WRK-MAIOR TO WRK-MAIOR-ED.
+           IF WRK-QNT > 0
+               COMPUTE WRK-MEDIA = WRK-ACUM / WRK-QNT
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
            DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QNT.
-           DISPLAY 'TOTAL VENDAS: ' WRK-ACUM-ED.
+           DISPLAY 'TOTAL VENDAS: ' WRK-MOEDA-SIMBOLO WRK-ACUM-ED.
+           DISPLAY 'MENOR VENDA: ' WRK-MOEDA-SIMBOLO WRK-MENOR-ED.
+           DISPLAY 'MAIOR VENDA: ' WRK-MOEDA-SIMBOLO WRK-MAIOR-ED.
+           DISPLAY 'TICKET MEDIO: ' WRK-MOEDA-SIMBOLO WRK-MEDIA-ED.
+           CLOSE VENDALOG-FILE.
            DISPLAY 'FIM DO PROGRAMA...'.
+           COPY 'REPORTHDR-PROC.cbl'
+               REPLACING ==:TITULO:==
+                      BY =='DIARIO DE VENDAS - FECHAMENTO'==.
+           COPY 'MOEDA-PROC.cbl'.
+           COPY 'AUDITLOG-PROC.cbl'
+               REPLACING ==:PROGRAMA:== BY =='PROGCBL17'==.
