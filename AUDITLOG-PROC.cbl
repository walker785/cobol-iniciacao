@@ -0,0 +1,33 @@
+      *>*****************************************************************
+      *> AUDITLOG-PROC - PARAGRAFO COMPARTILHADO DE GRAVACAO NA TRILHA
+      *> DE AUDITORIA CENTRAL (DATA/HORA, PROGRAMA, OPERADOR, ACAO,
+      *> VALOR ANTES E VALOR DEPOIS)
+      *> USO: COPY 'AUDITLOG-PROC.cbl'
+      *>          REPLACING ==:PROGRAMA:== BY =='PROGCBL11'==.
+      *>*****************************************************************
+       9500-GRAVAR-AUDITORIA.
+      *>********* GRAVANDO UM EVENTO NA TRILHA DE AUDITORIA CENTRAL
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WRK-AUDITLOG-STATUS = '05' OR WRK-AUDITLOG-STATUS = '35'
+               CLOSE AUDITLOG-FILE
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+           MOVE SPACES TO AUDITLOG-REC.
+           STRING WRK-AUDIT-DATA DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-AUDIT-HORA DELIMITED BY SIZE
+                  ' PROGRAMA=' DELIMITED BY SIZE
+                  :PROGRAMA: DELIMITED BY SIZE
+                  ' OPERADOR=' DELIMITED BY SIZE
+                  WRK-AUDIT-OPERADOR DELIMITED BY SIZE
+                  ' ACAO=' DELIMITED BY SIZE
+                  WRK-AUDIT-ACAO DELIMITED BY SIZE
+                  ' ANTES=' DELIMITED BY SIZE
+                  WRK-AUDIT-ANTES DELIMITED BY SIZE
+                  ' DEPOIS=' DELIMITED BY SIZE
+                  WRK-AUDIT-DEPOIS DELIMITED BY SIZE
+             INTO AUDITLOG-REC.
+           WRITE AUDITLOG-REC.
+           CLOSE AUDITLOG-FILE.
