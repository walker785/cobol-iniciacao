@@ -0,0 +1,18 @@
+      *>*****************************************************************
+      *> FAIXACFG - TABELA COMPARTILHADA DE FAIXAS DE CONTROLE, CARREGADA
+      *> DE UM ARQUIVO EXTERNO (LIMITE + CODIGO DE RESULTADO + DESCRICAO)
+      *> PARA QUE REGRAS DE NEGOCIO POR FAIXA (NOTAS, FRETE, ETC) SEJAM
+      *> AJUSTADAS PELA AREA RESPONSAVEL SEM UMA MUDANCA DE PROGRAMA
+      *> USO: COPY 'FAIXACFG.cbl' REPLACING ==:TABELA:== BY
+      *>                                 ==WRK-NOTAFAIXA==.
+      *>*****************************************************************
+       01 :TABELA:-TAB.
+          02 :TABELA:-LINHA OCCURS 10 TIMES
+                INDEXED BY :TABELA:-IDX.
+             03 :TABELA:-LIMITE PIC 9(07)V99.
+             03 :TABELA:-CODIGO PIC X(02).
+             03 :TABELA:-DESCRICAO PIC X(20).
+       77 :TABELA:-QTD PIC 9(02) VALUE ZEROS.
+       77 :TABELA:-VALOR-BUSCA PIC 9(07)V99 VALUE ZEROS.
+       77 :TABELA:-CODIGO-ACHADO PIC X(02) VALUE SPACES.
+       77 :TABELA:-DESCRICAO-ACHADA PIC X(20) VALUE SPACES.
