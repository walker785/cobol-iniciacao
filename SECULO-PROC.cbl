@@ -0,0 +1,16 @@
+      *>*****************************************************************
+      *> SECULO-PROC - PARAGRAFO COMPARTILHADO DE CONFERENCIA DA JANELA
+      *> DE SECULO DO ANO DE SISTEMA RECEBIDO VIA ACCEPT FROM DATE
+      *> USO: COPY 'SECULO-PROC.cbl' REPLACING ==:CAMPO:==
+      *>                                    BY ==WRK-ANO==.
+      *>*****************************************************************
+       9630-VALIDAR-SECULO-:CAMPO:.
+      *>********* CONFERINDO SE O ANO DE SISTEMA ESTA DENTRO DA JANELA
+      *>          DE SECULO EXPLICITAMENTE CONFIGURADA EM SECULO.cbl
+           IF :CAMPO: < WRK-SECULO-ANO-MINIMO
+               OR :CAMPO: > WRK-SECULO-ANO-MAXIMO
+               DISPLAY 'AVISO: ANO DE SISTEMA ' :CAMPO:
+                       ' FORA DA JANELA DE SECULO CONFIGURADA ('
+                       WRK-SECULO-ANO-MINIMO '-'
+                       WRK-SECULO-ANO-MAXIMO ')'
+           END-IF.
