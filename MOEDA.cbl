@@ -0,0 +1,10 @@
+      *>*****************************************************************
+      *> MOEDA - CAMPOS COMPARTILHADOS DE MOEDA PARA CAMPOS MONETARIOS
+      *> USO: COPY 'MOEDA.cbl'.
+      *>*****************************************************************
+       77 WRK-MOEDA PIC X(03) VALUE 'BRL'.
+         88 MOEDA-BRL VALUE 'BRL'.
+         88 MOEDA-USD VALUE 'USD'.
+         88 MOEDA-EUR VALUE 'EUR'.
+         88 MOEDA-VALIDA VALUES 'BRL' 'USD' 'EUR'.
+       77 WRK-MOEDA-SIMBOLO PIC X(03) VALUE 'R$ '.
