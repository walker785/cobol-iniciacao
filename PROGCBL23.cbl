@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCBL23.
+      *>*****************************************************************
+      *> AREA DE COMENTARIOS - REMARKS
+      *> AUTHOR = MATHEUSFERREIRA WALKER
+      *> OBJETIVO: MENU PRINCIPAL QUE CHAMA OS PROGRAMAS DE TAREFAS
+      *>           MAIS USADOS PELO OPERADOR, PARA QUE ELE NAO PRECISE
+      *>           SABER DE COR O NOME/NUMERO DE CADA PROGCBL
+      *> DATE: = XX/XX/XXXX
+      *>*****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+          88 OPCAO-BOLETIM      VALUE 01.
+          88 OPCAO-FRETE        VALUE 02.
+          88 OPCAO-REAJUSTE     VALUE 03.
+          88 OPCAO-VENDAS       VALUE 04.
+          88 OPCAO-CONCILIACAO  VALUE 05.
+          88 OPCAO-EMPRESTIMO   VALUE 06.
+          88 OPCAO-SAIR         VALUE 99.
+          88 OPCAO-VALIDA       VALUES 01 02 03 04 05 06 99.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 0100-EXIBIR-MENU WITH TEST AFTER
+               UNTIL OPCAO-VALIDA.
+           PERFORM 0200-DESPACHAR UNTIL OPCAO-SAIR.
+           DISPLAY 'ENCERRANDO O MENU PRINCIPAL.'.
+
+           STOP RUN.
+       0100-EXIBIR-MENU.
+      *>********* EXIBINDO O MENU E LENDO A OPCAO DO OPERADOR
+           DISPLAY '================================'.
+           DISPLAY ' MENU PRINCIPAL'.
+           DISPLAY '================================'.
+           DISPLAY ' 01 - BOLETIM DA TURMA   (PROGCBL08)'.
+           DISPLAY ' 02 - CALCULO DE FRETE   (PROGCBL10)'.
+           DISPLAY ' 03 - REAJUSTE SALARIAL  (PROGCBL13)'.
+           DISPLAY ' 04 - VENDAS DO DIA      (PROGCBL17)'.
+           DISPLAY ' 05 - CONCILIACAO DIARIA (PROGCBL24)'.
+           DISPLAY ' 06 - EMPRESTIMO/PARCELAS (PROGCBL25)'.
+           DISPLAY ' 99 - SAIR'.
+           DISPLAY '================================'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO.
+           IF NOT OPCAO-VALIDA
+               DISPLAY 'OPCAO INVALIDA. TENTE NOVAMENTE.'
+           END-IF.
+       0200-DESPACHAR.
+      *>********* CHAMANDO O PROGRAMA CORRESPONDENTE A OPCAO ESCOLHIDA
+           IF OPCAO-BOLETIM
+               CALL 'PROGCBL08'
+               CANCEL 'PROGCBL08'
+           END-IF.
+           IF OPCAO-FRETE
+               CALL 'PROGCBL10'
+               CANCEL 'PROGCBL10'
+           END-IF.
+           IF OPCAO-REAJUSTE
+               CALL 'PROGCBL13'
+               CANCEL 'PROGCBL13'
+           END-IF.
+           IF OPCAO-VENDAS
+               CALL 'PROGCBL17'
+               CANCEL 'PROGCBL17'
+           END-IF.
+           IF OPCAO-CONCILIACAO
+               CALL 'PROGCBL24'
+               CANCEL 'PROGCBL24'
+           END-IF.
+           IF OPCAO-EMPRESTIMO
+               CALL 'PROGCBL25'
+               CANCEL 'PROGCBL25'
+           END-IF.
+           IF NOT OPCAO-SAIR
+               PERFORM 0100-EXIBIR-MENU WITH TEST AFTER
+                   UNTIL OPCAO-VALIDA
+           END-IF.
