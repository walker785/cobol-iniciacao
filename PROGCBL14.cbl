@@ -5,6 +5,10 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: USO DE PARAGRAFOS
       *>           USO DA LOGICA ESTRUTURADA
+      *> OBJETIVO: APLICAR EXAME FINAL PARA QUEM CAIR EM RECUPERACAO,
+      *>           RECALCULANDO A MEDIA COM A NOTA DO EXAME
+      *> OBJETIVO: REPETIR A PERGUNTA DAS NOTAS ATE QUE AMBAS SEJAM
+      *>           MAIORES QUE ZERO, EM VEZ DE ENCERRAR O LANCAMENTO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
@@ -14,16 +18,14 @@
        77 WRK-NOTA1 PIC 9(04) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA-FINAL PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-FINAL PIC 9(02)V9 VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-             PERFORM 0200-PROCESSAR
-           ELSE
-             DISPLAY 'VALORES IGUAIS A 0'
-           END-IF.
+           PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
        0100-INICIALIZAR.
       *>********* INSERINDO NOME
@@ -33,10 +35,17 @@
            DISPLAY 'INSIRA O NOME DO ALUNO: '.
            ACCEPT WRK-NOME FROM CONSOLE.
       *>********* INSERINDO NOTAS
+           PERFORM 0110-LER-NOTAS
+               UNTIL WRK-NOTA1 > 0 AND WRK-NOTA2 > 0.
+       0110-LER-NOTAS.
+      *>********* LENDO AS DUAS NOTAS DO ALUNO
            DISPLAY 'INSIRA A PRIMEIRA NOTA DE ' WRK-NOME.
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            DISPLAY 'INSIRA A SEGUNDA NOTA DE ' WRK-NOME.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
+           IF WRK-NOTA1 = 0 OR WRK-NOTA2 = 0
+               DISPLAY 'VALORES IGUAIS A 0, INFORME NOTAS VALIDAS'
+           END-IF.
        0200-PROCESSAR.
       *>********* CALCULANDO MEDIA
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
@@ -45,11 +54,24 @@
               ELSE
                      IF WRK-MEDIA >= 3
                          DISPLAY 'STATUS: RECUPERACAO'
+                         PERFORM 0250-EXAME-FINAL
                      ELSE
                          DISPLAY 'STATUS: REPROVADO'
                      END-IF
               END-IF.
       *>********* RESULTADO
            DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA: ' WRK-MEDIA.
+       0250-EXAME-FINAL.
+      *>********* APLICANDO O EXAME FINAL DO ALUNO EM RECUPERACAO
+           DISPLAY 'INSIRA A NOTA DO EXAME FINAL DE ' WRK-NOME.
+           ACCEPT WRK-NOTA-FINAL FROM CONSOLE.
+           COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + WRK-NOTA-FINAL) / 2.
+           IF WRK-MEDIA-FINAL >= 6
+               DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA FINAL: '
+                       WRK-MEDIA-FINAL ' STATUS: APROVADO'
+           ELSE
+               DISPLAY 'ALUNO: ' WRK-NOME ' MEDIA FINAL: '
+                       WRK-MEDIA-FINAL ' STATUS: REPROVADO'
+           END-IF.
        0300-FINALIZAR.
            DISPLAY 'FINAL DE PROCESSAMENTO.'.
