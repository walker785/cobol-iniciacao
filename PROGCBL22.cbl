@@ -6,43 +6,340 @@
       *> OBJETIVO: RECEBER VENDAS POR MES E IMPRIMIR TABELA
       *> UTILIZAR LOGICA ESTRUTURADA, PERFORM, VARIAVEIS DE GRUPO,
       *>          INDEXADAS E OPERADORES ARITMETICOS.
+      *> OBJETIVO: MANTER O ACUMULADO DO ANO LIDO E GRAVADO EM DISCO,
+      *>           PARA QUE VENDAS DE EXECUCOES SEPARADAS CONTINUEM
+      *>           SOMANDO NO MESMO ANO
+      *> OBJETIVO: AO VIRAR O ANO, ARQUIVAR O ACUMULADO ANTERIOR E
+      *>           EXIBIR UM COMPARATIVO ANO A ANO COM PERCENTUAL DE
+      *>           CRESCIMENTO OU QUEDA POR MES
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VENDASYTD-FILE ASSIGN TO 'VENDASYTD22'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-YTD-STATUS.
+           SELECT OPTIONAL VENDASANT-FILE ASSIGN TO 'VENDASANT22'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ANT-STATUS.
+           SELECT VENDASCSV-FILE ASSIGN TO 'VENDAS22CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASYTD-FILE.
+       01  VENDASYTD-REC PIC X(80).
+       FD  VENDASANT-FILE.
+       01  VENDASANT-REC PIC X(80).
+       FD  VENDASCSV-FILE.
+       01  VENDASCSV-REC PIC X(40).
        WORKING-STORAGE SECTION.
+       COPY 'REPORTHDR.cbl'
+           REPLACING ==:TITULO:==
+                  BY =='TABELA DE VENDAS MENSAIS'==.
        01 WRK-MESES.
-       02 WRK-MES PIC 9(6)V99 OCCURS 12 TIMES.
+       02 WRK-MES PIC 9(6)V99 OCCURS 12 TIMES VALUE ZEROS.
+       01 WRK-MESES-ANTERIOR.
+       02 WRK-MES-ANT PIC 9(6)V99 OCCURS 12 TIMES VALUE ZEROS.
        77 WRK-MESVENDA  PIC 9(2)           VALUE ZEROS.
        77 WRK-VALOR     PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-ULTIMO-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-ULTIMO-VALOR PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-YTD-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-ANT-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CSV-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CONT PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-SYS.
+          02 WRK-ANO-ATUAL PIC 9(04).
+          02 FILLER PIC X(04).
+       77 WRK-ANO-ARQUIVO PIC 9(04) VALUE ZEROS.
+       01 WRK-ANO-LINHA.
+          02 FILLER PIC X(04).
+          02 WRK-ANO-LINHA-VALOR PIC 9(04).
+          02 FILLER PIC X(72).
+       01 WRK-YTD-LINHA.
+          02 FILLER PIC X(04).
+          02 WRK-YTD-MESTXT PIC 9(02).
+          02 FILLER PIC X(07).
+          02 WRK-YTD-VALORTXT PIC 9(06)V99.
+          02 FILLER PIC X(59).
+       77 WRK-CRESCIMENTO PIC S9(03)V99 VALUE ZEROS.
+       77 WRK-CRESCIMENTO-ED PIC -ZZ9,99 VALUE ZEROS.
+       01 WRK-RANKING.
+          02 WRK-RANK-VALOR PIC 9(6)V99 OCCURS 12 TIMES VALUE ZEROS.
+          02 WRK-RANK-USADO PIC X(01) OCCURS 12 TIMES VALUE 'N'.
+             88 RANK-USADO VALUE 'S'.
+       77 WRK-RANK-CONTADOR PIC 9(02) VALUE ZEROS.
+       77 WRK-RANK-MELHORPOS PIC 9(02) VALUE ZEROS.
+       77 WRK-RANK-MELHORVAL PIC 9(6)V99 VALUE ZEROS.
+       77 WRK-RANK-PIORPOS PIC 9(02) VALUE ZEROS.
+       77 WRK-RANK-PIORVAL PIC 9(6)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
+            PERFORM 0055-LER-TABELA-ANTERIOR.
+            PERFORM 0050-LER-TABELA-YTD.
             PERFORM 0100-INICIALIZAR.
             PERFORM 0200-PROCESSAR UNTIL WRK-MESVENDA EQUAL 99.
             PERFORM 0300-FINALIZAR.
-     
+            PERFORM 0900-GRAVAR-TABELA-YTD.
+
             STOP RUN.
+       0050-LER-TABELA-YTD.
+      *>********* LENDO O ACUMULADO DO ANO, SE JA EXISTIR EM DISCO
+           ACCEPT WRK-DATA-SYS FROM DATE YYYYMMDD.
+           OPEN INPUT VENDASYTD-FILE.
+           IF WRK-YTD-STATUS = '00'
+               READ VENDASYTD-FILE INTO WRK-ANO-LINHA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WRK-ANO-LINHA-VALOR TO WRK-ANO-ARQUIVO
+               END-READ
+               IF WRK-ANO-ARQUIVO = WRK-ANO-ATUAL
+                   PERFORM 0060-LER-LINHA-YTD
+                       VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+               ELSE
+                   PERFORM 0065-ARQUIVAR-ANO-ANTERIOR
+               END-IF
+           END-IF.
+           CLOSE VENDASYTD-FILE.
+       0060-LER-LINHA-YTD.
+      *>********* LENDO E ACUMULANDO UMA LINHA DO ARQUIVO DE SALDOS
+           READ VENDASYTD-FILE INTO WRK-YTD-LINHA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE WRK-YTD-VALORTXT TO WRK-MES(WRK-YTD-MESTXT)
+           END-READ.
+       0065-ARQUIVAR-ANO-ANTERIOR.
+      *>********* O ANO VIROU: GUARDANDO O ACUMULADO ANTERIOR PARA O
+      *>          COMPARATIVO ANO A ANO, ANTES DE ZERAR A TABELA ATUAL
+           PERFORM 0066-LER-LINHA-ANO-ANTERIOR
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+           PERFORM 0070-GRAVAR-TABELA-ANTERIOR.
+           MOVE ZEROS TO WRK-MESES.
+       0066-LER-LINHA-ANO-ANTERIOR.
+      *>********* LENDO UMA LINHA DO ANO QUE ACABOU DE VIRAR
+           READ VENDASYTD-FILE INTO WRK-YTD-LINHA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE WRK-YTD-VALORTXT TO WRK-MES-ANT(WRK-YTD-MESTXT)
+           END-READ.
+       0070-GRAVAR-TABELA-ANTERIOR.
+      *>********* GRAVANDO O ACUMULADO DO ANO ANTERIOR EM DISCO
+           OPEN OUTPUT VENDASANT-FILE.
+           MOVE SPACES TO VENDASANT-REC.
+           STRING 'ANO=' DELIMITED BY SIZE
+                  WRK-ANO-ARQUIVO DELIMITED BY SIZE
+             INTO VENDASANT-REC.
+           WRITE VENDASANT-REC.
+           PERFORM 0071-GRAVAR-LINHA-ANTERIOR
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+           CLOSE VENDASANT-FILE.
+       0071-GRAVAR-LINHA-ANTERIOR.
+      *>********* GRAVANDO O SALDO DE UM MES DO ANO ANTERIOR
+           MOVE SPACES TO VENDASANT-REC.
+           STRING 'MES=' DELIMITED BY SIZE
+                  WRK-CONT DELIMITED BY SIZE
+                  ' VALOR=' DELIMITED BY SIZE
+                  WRK-MES-ANT(WRK-CONT) DELIMITED BY SIZE
+             INTO VENDASANT-REC.
+           WRITE VENDASANT-REC.
+       0055-LER-TABELA-ANTERIOR.
+      *>********* LENDO O ACUMULADO DO ANO ANTERIOR, SE HOUVER
+           OPEN INPUT VENDASANT-FILE.
+           IF WRK-ANT-STATUS = '00'
+               READ VENDASANT-FILE INTO WRK-ANO-LINHA
+                   AT END
+                       CONTINUE
+               END-READ
+               PERFORM 0056-LER-LINHA-ANTERIOR
+                   VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+           END-IF.
+           CLOSE VENDASANT-FILE.
+       0056-LER-LINHA-ANTERIOR.
+      *>********* LENDO UMA LINHA DO ACUMULADO DO ANO ANTERIOR
+           READ VENDASANT-FILE INTO WRK-YTD-LINHA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE WRK-YTD-VALORTXT TO WRK-MES-ANT(WRK-YTD-MESTXT)
+           END-READ.
        0100-INICIALIZAR.
       *>********* INSERINDO DADOS
-           DISPLAY 'MES DA VENDA  '
+           PERFORM 0105-LER-MES WITH TEST AFTER
+               UNTIL WRK-MESVENDA EQUAL 99
+                  OR WRK-MESVENDA EQUAL 98
+                  OR (WRK-MESVENDA >= 1 AND WRK-MESVENDA <= 12).
+           IF WRK-MESVENDA EQUAL 98
+               PERFORM 0230-CORRIGIR-ULTIMA-VENDA
+           ELSE
+              IF WRK-MESVENDA NOT EQUAL 99
+                 DISPLAY 'VALOR DA VENDA '
+                 ACCEPT WRK-VALOR
+                 ADD WRK-VALOR TO WRK-MES(WRK-MESVENDA)
+                 MOVE WRK-MESVENDA TO WRK-ULTIMO-MES
+                 MOVE WRK-VALOR TO WRK-ULTIMO-VALOR
+              END-IF
+           END-IF.
+       0105-LER-MES.
+      *>********* LENDO E VALIDANDO O MES DA VENDA (1-12, 98 PARA
+      *>          CORRIGIR A ULTIMA VENDA OU 99 P/ SAIR)
+           DISPLAY 'MES DA VENDA (OU 98=CORRIGIR ULTIMA, 99=SAIR) '.
            ACCEPT WRK-MESVENDA.
            IF WRK-MESVENDA NOT EQUAL 99
-              DISPLAY 'VALOR DA VENDA '
-              ACCEPT WRK-VALOR
-              ADD WRK-VALOR TO WRK-MES(WRK-MESVENDA)
+              AND WRK-MESVENDA NOT EQUAL 98
+              AND (WRK-MESVENDA < 1 OR WRK-MESVENDA > 12)
+              DISPLAY 'MES INVALIDO. INFORME DE 01 A 12, 98 OU 99.'
+           END-IF.
+       0230-CORRIGIR-ULTIMA-VENDA.
+      *>********* ESTORNANDO A ULTIMA VENDA LANCADA DO MES EM QUE
+      *>          ELA FOI SOMADA, SEM PRECISAR RELANCAR O MES INTEIRO
+           IF WRK-ULTIMO-MES = ZEROS
+               DISPLAY 'NAO HA VENDA REGISTRADA PARA CORRIGIR.'
+           ELSE
+               SUBTRACT WRK-ULTIMO-VALOR FROM WRK-MES(WRK-ULTIMO-MES)
+               DISPLAY 'VENDA DE ' WRK-ULTIMO-VALOR
+                       ' ESTORNADA DO MES ' WRK-ULTIMO-MES '.'
+               MOVE ZEROS TO WRK-ULTIMO-MES
+               MOVE ZEROS TO WRK-ULTIMO-VALOR
            END-IF.
        0200-PROCESSAR.
       *>********* EXECUCAO
            PERFORM 0100-INICIALIZAR.
        0300-FINALIZAR.
       *>********* RESULTADO
+           PERFORM 9700-IMPRIMIR-CABECALHO.
            DISPLAY '========================'.
-           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1 
+           PERFORM 0305-ABRIR-CSV.
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
                            UNTIL WRK-MESVENDA > 12
            DISPLAY 'VALOR MES ' WRK-MESVENDA ' = '
                                 WRK-MES(WRK-MESVENDA)
+           PERFORM 9710-CONTAR-LINHA
+           PERFORM 0306-GRAVAR-CSV-MES
            END-PERFORM.
+           CLOSE VENDASCSV-FILE.
            DISPLAY '========================'.
+           PERFORM 0330-RANKING-MESES.
+           PERFORM 0310-COMPARATIVO-ANUAL.
+       0305-ABRIR-CSV.
+      *>********* ABRINDO O EXPORT EM CSV DA TABELA DE VENDAS MENSAIS,
+      *>          COM CABECALHO
+           OPEN OUTPUT VENDASCSV-FILE.
+           MOVE 'MES;VALOR' TO VENDASCSV-REC.
+           WRITE VENDASCSV-REC.
+       0306-GRAVAR-CSV-MES.
+      *>********* GRAVANDO A LINHA DO MES NO EXPORT EM CSV
+           MOVE SPACES TO VENDASCSV-REC.
+           STRING WRK-MESVENDA DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WRK-MES(WRK-MESVENDA) DELIMITED BY SIZE
+             INTO VENDASCSV-REC.
+           WRITE VENDASCSV-REC.
+       0330-RANKING-MESES.
+      *>********* RANKING DOS 3 MELHORES E 3 PIORES MESES DE VENDA
+           PERFORM 0331-COPIAR-TABELA-RANK.
+           DISPLAY '===== TOP 3 MESES ====='.
+           PERFORM 0332-EXIBIR-MAIOR
+               VARYING WRK-RANK-CONTADOR FROM 1 BY 1
+               UNTIL WRK-RANK-CONTADOR > 3.
+           PERFORM 0331-COPIAR-TABELA-RANK.
+           DISPLAY '===== 3 PIORES MESES ====='.
+           PERFORM 0335-EXIBIR-MENOR
+               VARYING WRK-RANK-CONTADOR FROM 1 BY 1
+               UNTIL WRK-RANK-CONTADOR > 3.
+       0331-COPIAR-TABELA-RANK.
+      *>********* COPIANDO A TABELA DE VENDAS PARA A TABELA DE RANKING
+           PERFORM 0333-COPIAR-MES-RANK
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+       0333-COPIAR-MES-RANK.
+      *>********* COPIANDO UM MES PARA A TABELA DE RANKING
+           MOVE WRK-MES(WRK-CONT) TO WRK-RANK-VALOR(WRK-CONT).
+           MOVE 'N' TO WRK-RANK-USADO(WRK-CONT).
+       0332-EXIBIR-MAIOR.
+      *>********* LOCALIZANDO E EXIBINDO O PROXIMO MAIOR MES AINDA
+      *>          NAO EXIBIDO
+           MOVE ZEROS TO WRK-RANK-MELHORVAL.
+           MOVE ZEROS TO WRK-RANK-MELHORPOS.
+           PERFORM 0334-TESTAR-MAIOR
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+           MOVE 'S' TO WRK-RANK-USADO(WRK-RANK-MELHORPOS).
+           DISPLAY WRK-RANK-CONTADOR 'O LUGAR - MES ' WRK-RANK-MELHORPOS
+                   ' = ' WRK-RANK-MELHORVAL.
+       0334-TESTAR-MAIOR.
+      *>********* COMPARANDO UM MES COM O MAIOR JA ENCONTRADO
+           IF WRK-RANK-USADO(WRK-CONT) NOT EQUAL 'S'
+              AND WRK-RANK-VALOR(WRK-CONT) >= WRK-RANK-MELHORVAL
+               MOVE WRK-RANK-VALOR(WRK-CONT) TO WRK-RANK-MELHORVAL
+               MOVE WRK-CONT TO WRK-RANK-MELHORPOS
+           END-IF.
+       0335-EXIBIR-MENOR.
+      *>********* LOCALIZANDO E EXIBINDO O PROXIMO MENOR MES AINDA
+      *>          NAO EXIBIDO
+           MOVE 999999,99 TO WRK-RANK-PIORVAL.
+           MOVE ZEROS TO WRK-RANK-PIORPOS.
+           PERFORM 0336-TESTAR-MENOR
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+           MOVE 'S' TO WRK-RANK-USADO(WRK-RANK-PIORPOS).
+           DISPLAY WRK-RANK-CONTADOR 'O LUGAR - MES ' WRK-RANK-PIORPOS
+                   ' = ' WRK-RANK-PIORVAL.
+       0336-TESTAR-MENOR.
+      *>********* COMPARANDO UM MES COM O MENOR JA ENCONTRADO
+           IF WRK-RANK-USADO(WRK-CONT) NOT EQUAL 'S'
+              AND WRK-RANK-VALOR(WRK-CONT) <= WRK-RANK-PIORVAL
+               MOVE WRK-RANK-VALOR(WRK-CONT) TO WRK-RANK-PIORVAL
+               MOVE WRK-CONT TO WRK-RANK-PIORPOS
+           END-IF.
+       0310-COMPARATIVO-ANUAL.
+      *>********* COMPARATIVO COM O ANO ANTERIOR, MES A MES
+           DISPLAY '===== COMPARATIVO ANO A ANO ====='.
+           PERFORM 0320-EXIBIR-COMPARATIVO-MES
+               VARYING WRK-MESVENDA FROM 1 BY 1
+               UNTIL WRK-MESVENDA > 12.
+           DISPLAY '=================================='.
+       0320-EXIBIR-COMPARATIVO-MES.
+      *>********* EXIBINDO O COMPARATIVO DE UM MES
+           IF WRK-MES-ANT(WRK-MESVENDA) > 0
+               COMPUTE WRK-CRESCIMENTO ROUNDED =
+                   ((WRK-MES(WRK-MESVENDA) - WRK-MES-ANT(WRK-MESVENDA))
+                    / WRK-MES-ANT(WRK-MESVENDA)) * 100
+               MOVE WRK-CRESCIMENTO TO WRK-CRESCIMENTO-ED
+               DISPLAY 'MES ' WRK-MESVENDA
+                       ' - ANO ANTERIOR: ' WRK-MES-ANT(WRK-MESVENDA)
+                       ' ANO ATUAL: ' WRK-MES(WRK-MESVENDA)
+                       ' VARIACAO: ' WRK-CRESCIMENTO-ED '%'
+           ELSE
+               DISPLAY 'MES ' WRK-MESVENDA
+                       ' - ANO ANTERIOR: ' WRK-MES-ANT(WRK-MESVENDA)
+                       ' ANO ATUAL: ' WRK-MES(WRK-MESVENDA)
+                       ' VARIACAO: N/D'
+           END-IF.
+       0900-GRAVAR-TABELA-YTD.
+      *>********* GRAVANDO O ACUMULADO DO ANO EM DISCO
+           OPEN OUTPUT VENDASYTD-FILE.
+           MOVE SPACES TO VENDASYTD-REC.
+           STRING 'ANO=' DELIMITED BY SIZE
+                  WRK-ANO-ATUAL DELIMITED BY SIZE
+             INTO VENDASYTD-REC.
+           WRITE VENDASYTD-REC.
+           PERFORM 0910-GRAVAR-LINHA-YTD
+               VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12.
+           CLOSE VENDASYTD-FILE.
+       0910-GRAVAR-LINHA-YTD.
+      *>********* GRAVANDO O SALDO DE UM MES NO ARQUIVO
+           MOVE SPACES TO VENDASYTD-REC.
+           STRING 'MES=' DELIMITED BY SIZE
+                  WRK-CONT DELIMITED BY SIZE
+                  ' VALOR=' DELIMITED BY SIZE
+                  WRK-MES(WRK-CONT) DELIMITED BY SIZE
+             INTO VENDASYTD-REC.
+           WRITE VENDASYTD-REC.
+           COPY 'REPORTHDR-PROC.cbl'
+               REPLACING ==:TITULO:==
+                      BY =='TABELA DE VENDAS MENSAIS'==.
