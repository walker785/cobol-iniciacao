@@ -0,0 +1,10 @@
+      *>*****************************************************************
+      *> SECULO - CAMPOS COMPARTILHADOS DA JANELA DE SECULO PARA O ANO
+      *> DE SISTEMA. O FORMATO YYYYMMDD DO ACCEPT FROM DATE JA DEVOLVE O
+      *> ANO COM 4 DIGITOS, MAS A FAIXA CONSIDERADA VALIDA FICA EXPLICITA
+      *> E CONFIGURADA AQUI, EM VEZ DE DEPENDER DO QUE O SISTEMA
+      *> OPERACIONAL DEVOLVER
+      *> USO: COPY 'SECULO.cbl'.
+      *>*****************************************************************
+       77 WRK-SECULO-ANO-MINIMO PIC 9(04) VALUE 2000.
+       77 WRK-SECULO-ANO-MAXIMO PIC 9(04) VALUE 2099.
