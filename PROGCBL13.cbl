@@ -5,70 +5,260 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER NOME, ANO DE ENTRADA E SALARIO
       *> APLICAR AUMENTO COM BASE NO TEMPO TRABALHADO
+      *> OBJETIVO: LER O QUADRO DE FUNCIONARIOS DE UM ARQUIVO E
+      *>           IMPRIMIR UM RELATORIO DE AUMENTOS EM LOTE, COM O
+      *>           CUSTO TOTAL DOS AUMENTOS DA FOLHA
+      *> OBJETIVO: CALCULAR O TEMPO DE SERVICO EM MESES A PARTIR DA
+      *>           DATA DE ENTRADA COMPLETA, EM VEZ DE SO O ANO
+      *> OBJETIVO: REGISTRAR CADA AUMENTO CONCEDIDO EM UM HISTORICO
+      *>           DE AUMENTOS PARA CONSULTA FUTURA
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-FILE ASSIGN TO 'FUNCCAD13'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FUNCIONARIO-STATUS.
+           SELECT OPTIONAL RAISELOG-FILE ASSIGN TO 'RAISELOG13'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RAISELOG-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'RAISECKPT13'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+           SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIO-FILE.
+       01  FUNCIONARIO-REC.
+           02 FUNCIONARIO-NOME PIC X(20).
+           02 FUNCIONARIO-ENTRADA.
+              03 FUNCIONARIO-ENTRADA-ANO PIC 9(04).
+              03 FUNCIONARIO-ENTRADA-MES PIC 9(02).
+              03 FUNCIONARIO-ENTRADA-DIA PIC 9(02).
+           02 FUNCIONARIO-SALARIO PIC 9(06)V99.
+       FD  RAISELOG-FILE.
+       01  RAISELOG-REC PIC X(130).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02 CHECKPOINT-CONTADOR PIC 9(06).
+           02 CHECKPOINT-TOTAL-AUMENTOS PIC 9(09)V99.
+       FD  AUDITLOG-FILE.
+       01  AUDITLOG-REC PIC X(150).
        WORKING-STORAGE SECTION.
+       COPY 'REPORTHDR.cbl'
+           REPLACING ==:TITULO:==
+                  BY =='RELATORIO DE AUMENTO SALARIAL'==.
+       COPY 'MOEDA.cbl'.
+       COPY 'AUDITLOG.cbl'.
+       COPY 'SECULO.cbl'.
+       77 WRK-FUNCIONARIO-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-RAISELOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CHECKPOINT-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-CKPT-CONTADOR PIC 9(06) VALUE ZEROS.
+       77 WRK-CONTADOR-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-PULAR-I PIC 9(06) VALUE ZEROS.
+       77 WRK-QUADRO-ABERTO PIC X(01) VALUE 'N'.
+         88 QUADRO-ABERTO VALUE 'S'.
+       77 WRK-EOF PIC X(01) VALUE 'N'.
+         88 FIM-FUNCIONARIO VALUE 'S'.
        77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-ENTRADA PIC 9(04) VALUE ZEROS.
+       01 WRK-ENTRADA.
+          02 WRK-ENTRADA-ANO PIC 9(04) VALUE ZEROS.
+          02 WRK-ENTRADA-MES PIC 9(02) VALUE ZEROS.
+          02 WRK-ENTRADA-DIA PIC 9(02) VALUE ZEROS.
        77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
        01 WRK-DATA.
           02 WRK-ANO PIC 9(04) VALUE ZEROS.
           02 WRK-MES PIC 9(02) VALUE ZEROS.
           02 WRK-DIA PIC 9(02) VALUE ZEROS.
-       77 WRK-DIFERENCA PIC 9(02) VALUE ZEROS.
+       77 WRK-DIFERENCA PIC S9(04) VALUE ZEROS.
+       77 WRK-PERCENTUAL-AUMENTO PIC 9V99 VALUE ZEROS.
+       77 WRK-PERCENTUAL-AUMENTO-ED PIC 9,99 VALUE ZEROS.
        77 WRK-AUMENTO PIC 9(08)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
-       77 WRK-AUMENTO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-AUMENTO-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
        77 WRK-TOTAL PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-TOTAL-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-AUMENTOS PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-AUMENTOS-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-FUNCIONARIO.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
        0100-INICIALIZAR.
-      *>********* INSERINDO DADOS
-           DISPLAY '*********************************'.
-           DISPLAY ' CALCULADORA DE AUMENTO SALARIAL'.
-           DISPLAY '**********************************'.
-           DISPLAY 'INSIRA O NOME DO FUNCIONARIO: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'INSIRA O ANO DE ENTRADA DE ' WRK-NOME.
-           ACCEPT WRK-ENTRADA FROM CONSOLE.
+      *>********* ABRINDO O QUADRO DE FUNCIONARIOS
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'INSIRA O SALARIO DE ' WRK-NOME.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
+           PERFORM 9630-VALIDAR-SECULO-WRK-ANO.
+           PERFORM 0110-LER-CHECKPOINT.
+           OPEN INPUT FUNCIONARIO-FILE.
+           IF WRK-FUNCIONARIO-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O QUADRO DE FUNCIONARIOS: '
+                        WRK-FUNCIONARIO-STATUS
+               MOVE 'S' TO WRK-EOF
+           ELSE
+               MOVE 'S' TO WRK-QUADRO-ABERTO
+               PERFORM 9610-SELECIONAR-MOEDA
+               PERFORM 9700-IMPRIMIR-CABECALHO
+               OPEN EXTEND RAISELOG-FILE
+               IF WRK-RAISELOG-STATUS = '05'
+                   OR WRK-RAISELOG-STATUS = '35'
+                   CLOSE RAISELOG-FILE
+                   OPEN OUTPUT RAISELOG-FILE
+               END-IF
+               PERFORM 0120-PULAR-PROCESSADOS
+               IF NOT FIM-FUNCIONARIO
+                   PERFORM 0150-LER-FUNCIONARIO
+               END-IF
+           END-IF.
+       0110-LER-CHECKPOINT.
+      *>********* RECUPERANDO O PONTO DE RETOMADA DE UM LOTE ANTERIOR
+           MOVE ZEROS TO WRK-CKPT-CONTADOR.
+           MOVE ZEROS TO WRK-TOTAL-AUMENTOS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-CONTADOR TO WRK-CKPT-CONTADOR
+                       MOVE CHECKPOINT-TOTAL-AUMENTOS
+                           TO WRK-TOTAL-AUMENTOS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WRK-CHECKPOINT-STATUS = '05'
+               OR WRK-CHECKPOINT-STATUS = '35'
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE WRK-CKPT-CONTADOR TO WRK-CONTADOR-LIDOS.
+       0120-PULAR-PROCESSADOS.
+      *>********* AVANCANDO O ARQUIVO ATE O PONTO JA PROCESSADO
+           MOVE ZEROS TO WRK-PULAR-I.
+           IF WRK-CKPT-CONTADOR > ZEROS
+               DISPLAY 'RETOMANDO LOTE A PARTIR DO FUNCIONARIO '
+                       WRK-CKPT-CONTADOR
+               PERFORM 0125-PULAR-UM WITH TEST BEFORE
+                   UNTIL WRK-PULAR-I >= WRK-CKPT-CONTADOR
+                      OR FIM-FUNCIONARIO
+           END-IF.
+       0125-PULAR-UM.
+      *>********* DESCARTANDO UM FUNCIONARIO JA PROCESSADO ANTES
+           READ FUNCIONARIO-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF
+               NOT AT END
+                   ADD 1 TO WRK-PULAR-I
+           END-READ.
+       0150-LER-FUNCIONARIO.
+      *>********* LENDO UM FUNCIONARIO DO QUADRO
+           READ FUNCIONARIO-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF
+               NOT AT END
+                   MOVE FUNCIONARIO-NOME TO WRK-NOME
+                   MOVE FUNCIONARIO-ENTRADA TO WRK-ENTRADA
+                   MOVE FUNCIONARIO-SALARIO TO WRK-SALARIO
+                   ADD 1 TO WRK-CONTADOR-LIDOS
+           END-READ.
        0200-PROCESSAR.
-      *>********* PROCESSANDO DADOS
-           COMPUTE WRK-DIFERENCA = (WRK-ENTRADA - WRK-ANO).
-           EVALUATE WRK-DIFERENCA
-                WHEN 0 THRU 1
-                    COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,00
-                WHEN 2 THRU 5
-                    COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-                WHEN 6 THRU 15
-                    COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-                WHEN OTHER
-                    COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
-           END-EVALUATE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           MOVE WRK-AUMENTO TO WRK-AUMENTO-ED.
-           COMPUTE WRK-TOTAL = (WRK-SALARIO + WRK-AUMENTO).
-           MOVE WRK-TOTAL TO WRK-TOTAL-ED.
+      *>********* PROCESSANDO O AUMENTO DO FUNCIONARIO ATUAL
+           COMPUTE WRK-DIFERENCA =
+               ((WRK-ANO * 12) + WRK-MES) -
+               ((WRK-ENTRADA-ANO * 12) + WRK-ENTRADA-MES).
+           IF WRK-DIA < WRK-ENTRADA-DIA
+               SUBTRACT 1 FROM WRK-DIFERENCA
+           END-IF.
+           IF WRK-DIFERENCA < ZEROS
+               DISPLAY 'DATA DE ENTRADA INVALIDA PARA: ' WRK-NOME
+                       ' (REGISTRO IGNORADO)'
+           ELSE
+               EVALUATE WRK-DIFERENCA
+                    WHEN 0 THRU 23
+                        MOVE 0,00 TO WRK-PERCENTUAL-AUMENTO
+                    WHEN 24 THRU 71
+                        MOVE 0,05 TO WRK-PERCENTUAL-AUMENTO
+                    WHEN 72 THRU 191
+                        MOVE 0,10 TO WRK-PERCENTUAL-AUMENTO
+                    WHEN OTHER
+                        MOVE 0,15 TO WRK-PERCENTUAL-AUMENTO
+               END-EVALUATE
+               COMPUTE WRK-AUMENTO =
+                   WRK-SALARIO * WRK-PERCENTUAL-AUMENTO
+               MOVE WRK-SALARIO TO WRK-SALARIO-ED
+               MOVE WRK-AUMENTO TO WRK-AUMENTO-ED
+               COMPUTE WRK-TOTAL = (WRK-SALARIO + WRK-AUMENTO)
+               MOVE WRK-TOTAL TO WRK-TOTAL-ED
+               ADD WRK-AUMENTO TO WRK-TOTAL-AUMENTOS
+               DISPLAY '===================================='
+               DISPLAY 'NOME: ' WRK-NOME
+               DISPLAY 'DATA DE ENTRADA: ' WRK-ENTRADA-DIA '/'
+                       WRK-ENTRADA-MES '/' WRK-ENTRADA-ANO
+               DISPLAY 'TEMPO DE SERVICO PRESTADO: ' WRK-DIFERENCA
+                       ' MES(ES)'
+               DISPLAY 'SALARIO ATUAL: '
+                       WRK-MOEDA-SIMBOLO WRK-SALARIO-ED
+               DISPLAY 'AUMENTO SALARIAL DE: '
+                       WRK-MOEDA-SIMBOLO WRK-AUMENTO-ED
+               DISPLAY 'TOTAL SALARIO + AUMENTO: '
+                       WRK-MOEDA-SIMBOLO WRK-TOTAL-ED
+               PERFORM 9710-CONTAR-LINHA
+               PERFORM 0210-REGISTRAR-AUMENTO
+               MOVE 'FOLHA' TO WRK-AUDIT-OPERADOR
+               MOVE 'AUMENTO' TO WRK-AUDIT-ACAO
+               MOVE WRK-SALARIO-ED TO WRK-AUDIT-ANTES
+               MOVE WRK-TOTAL-ED TO WRK-AUDIT-DEPOIS
+               PERFORM 9500-GRAVAR-AUDITORIA
+               PERFORM 0220-GRAVAR-CHECKPOINT
+           END-IF.
+           PERFORM 0150-LER-FUNCIONARIO.
+       0210-REGISTRAR-AUMENTO.
+      *>********* GRAVANDO O AUMENTO NO HISTORICO DE AUMENTOS
+           MOVE WRK-PERCENTUAL-AUMENTO TO WRK-PERCENTUAL-AUMENTO-ED.
+           MOVE SPACES TO RAISELOG-REC.
+           STRING WRK-DIA '/' WRK-MES '/' WRK-ANO DELIMITED BY SIZE
+                  ' FUNCIONARIO=' DELIMITED BY SIZE
+                  WRK-NOME DELIMITED BY SIZE
+                  ' SALARIO-ANTERIOR=' DELIMITED BY SIZE
+                  WRK-SALARIO-ED DELIMITED BY SIZE
+                  ' TIER=' DELIMITED BY SIZE
+                  WRK-PERCENTUAL-AUMENTO-ED DELIMITED BY SIZE
+                  ' SALARIO-NOVO=' DELIMITED BY SIZE
+                  WRK-TOTAL-ED DELIMITED BY SIZE
+             INTO RAISELOG-REC.
+           WRITE RAISELOG-REC.
+       0220-GRAVAR-CHECKPOINT.
+      *>********* GRAVANDO O PONTO DE RETOMADA APOS CADA FUNCIONARIO
+           MOVE WRK-CONTADOR-LIDOS TO CHECKPOINT-CONTADOR.
+           MOVE WRK-TOTAL-AUMENTOS TO CHECKPOINT-TOTAL-AUMENTOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
        0300-FINALIZAR.
-      *>********* EXIBINDO DADOS
+      *>********* IMPRIMINDO O CUSTO TOTAL DOS AUMENTOS E FECHANDO
+           MOVE WRK-TOTAL-AUMENTOS TO WRK-TOTAL-AUMENTOS-ED.
            DISPLAY '===================================='.
-           DISPLAY 'NOME: ' WRK-NOME.
-           DISPLAY 'ANO DE ENTRADA: ' WRK-ENTRADA.
-           DISPLAY 'TEMPO DE SERVICO PRESTADO: ' WRK-DIFERENCA ' ANO(S)'.
-           DISPLAY 'SALARIO ATUAL: ' WRK-SALARIO-ED.
-           DISPLAY 'AUMENTO SALARIAL DE: ' WRK-AUMENTO-ED.
-           DISPLAY 'TOTAL SALARIO + AUMENTO: ' WRK-TOTAL-ED.
+           DISPLAY 'CUSTO TOTAL DOS AUMENTOS DA FOLHA: '
+                   WRK-MOEDA-SIMBOLO WRK-TOTAL-AUMENTOS-ED.
            DISPLAY '===================================='.
+           CLOSE FUNCIONARIO-FILE.
+           CLOSE RAISELOG-FILE.
+           IF QUADRO-ABERTO
+               MOVE ZEROS TO WRK-CONTADOR-LIDOS
+               MOVE ZEROS TO WRK-TOTAL-AUMENTOS
+               PERFORM 0220-GRAVAR-CHECKPOINT
+           END-IF.
+           COPY 'REPORTHDR-PROC.cbl'
+               REPLACING ==:TITULO:==
+                      BY =='RELATORIO DE AUMENTO SALARIAL'==.
+           COPY 'MOEDA-PROC.cbl'.
+           COPY 'AUDITLOG-PROC.cbl'
+               REPLACING ==:PROGRAMA:== BY =='PROGCBL13'==.
+           COPY 'SECULO-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-ANO==.
