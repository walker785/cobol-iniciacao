@@ -5,53 +5,208 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: OPERADORES ARITMETICOS
       *> USO DE SINAL ( -  + ) E MASCARA
+      *> OBJETIVO: REGISTRAR CADA CALCULO EM TRILHA DE AUDITORIA
+      *> OBJETIVO: MENU DE OPERACOES (EVALUATE) COM POTENCIA E
+      *>           MODULO, PERMITINDO ESCOLHER SO O QUE FOR USADO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALCLOG-FILE ASSIGN TO 'CALCLOG07'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CALCLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG-FILE.
+       01  CALCLOG-REC PIC X(150).
        WORKING-STORAGE SECTION.
+       77 WRK-CALCLOG-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-OPERADOR PIC X(15) VALUE SPACES.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-NUM1==.
+       COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-NUM2==.
        77 WRK-RESUL PIC S9(04) VALUE ZEROS.
        77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA PIC S9(04) VALUE ZEROS.
+       77 WRK-SUBTRACAO PIC S9(04) VALUE ZEROS.
+       77 WRK-DIVISAO PIC S9(04) VALUE ZEROS.
+       77 WRK-MULTIPLICACAO PIC S9(04) VALUE ZEROS.
+       77 WRK-MEDIA PIC S9(04) VALUE ZEROS.
+       77 WRK-POTENCIA PIC S9(08) VALUE ZEROS.
+       77 WRK-MODULO PIC S9(04) VALUE ZEROS.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+         88 OPCAO-SOMA VALUE 01.
+         88 OPCAO-SUBTRACAO VALUE 02.
+         88 OPCAO-DIVISAO VALUE 03.
+         88 OPCAO-MULTIPLICACAO VALUE 04.
+         88 OPCAO-MEDIA VALUE 05.
+         88 OPCAO-POTENCIA VALUE 06.
+         88 OPCAO-MODULO VALUE 07.
+         88 OPCAO-SAIR VALUE 00.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL OPCAO-SAIR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+       0100-INICIALIZAR.
+      *>********* INSERINDO DADOS
            DISPLAY '*************************'.
            DISPLAY ' OPERACOES ARITIMETICAS'.
            DISPLAY '*************************'.
-           DISPLAY 'INSIRA O VALOR DE (X): '.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           DISPLAY 'INSIRA O VALOR DE (Y): '.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           DISPLAY 'INSIRA SEU NOME DE OPERADOR: '.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+           PERFORM 0110-LER-NUM1 WITH TEST AFTER UNTIL VALIDO-WRK-NUM1.
+           PERFORM 0120-LER-NUM2 WITH TEST AFTER UNTIL VALIDO-WRK-NUM2.
            DISPLAY '==============='.
            DISPLAY 'X = ' WRK-NUM1.
            DISPLAY 'Y = ' WRK-NUM2.
            DISPLAY '==============='.
+           PERFORM 0150-EXIBIR-MENU.
+       0110-LER-NUM1.
+      *>********* LENDO E VALIDANDO O VALOR DE (X)
+           DISPLAY 'INSIRA O VALOR DE (X): '.
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-NUM1.
+       0120-LER-NUM2.
+      *>********* LENDO E VALIDANDO O VALOR DE (Y)
+           DISPLAY 'INSIRA O VALOR DE (Y): '.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
+           PERFORM 9800-VALIDAR-WRK-NUM2.
+       0150-EXIBIR-MENU.
+      *>********* MENU DE OPERACOES
+           DISPLAY '---------------------------------'.
+           DISPLAY '1-SOMA 2-SUBTRACAO 3-DIVISAO'.
+           DISPLAY '4-MULTIPLICACAO 5-MEDIA'.
+           DISPLAY '6-POTENCIA 7-MODULO 0-SAIR'.
+           DISPLAY '---------------------------------'.
+           DISPLAY 'ESCOLHA A OPERACAO: '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+       0200-PROCESSAR.
+      *>********* EXECUTANDO A OPERACAO ESCOLHIDA
+           EVALUATE TRUE
+               WHEN OPCAO-SOMA
+                   PERFORM 0210-SOMA
+               WHEN OPCAO-SUBTRACAO
+                   PERFORM 0220-SUBTRACAO
+               WHEN OPCAO-DIVISAO
+                   PERFORM 0230-DIVISAO
+               WHEN OPCAO-MULTIPLICACAO
+                   PERFORM 0240-MULTIPLICACAO
+               WHEN OPCAO-MEDIA
+                   PERFORM 0250-MEDIA
+               WHEN OPCAO-POTENCIA
+                   PERFORM 0260-POTENCIA
+               WHEN OPCAO-MODULO
+                   PERFORM 0270-MODULO
+               WHEN OPCAO-SAIR
+                   DISPLAY 'SAINDO...'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+           IF NOT OPCAO-SAIR
+               PERFORM 0150-EXIBIR-MENU
+           END-IF.
+       0210-SOMA.
       *>***************** SOMA
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-SOMA.
            DISPLAY 'X + Y = ' WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'MASCARA X + Y = ' WRK-RESUL-ED.
+       0220-SUBTRACAO.
       *>***************** SUBTRACAO
            SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-SUBTRACAO.
            DISPLAY 'X - Y = ' WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'MASCARA X - Y = ' WRK-RESUL-ED.
+       0230-DIVISAO.
       *>***************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-             REMAINDER WRK-RESTO.
-           DISPLAY 'X / Y = ' WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'MASCARA X / Y = ' WRK-RESUL-ED.
-           DISPLAY 'RESTO = ' WRK-RESTO.
+           IF WRK-NUM2 = 0
+               DISPLAY 'Y CANNOT BE ZERO'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                 REMAINDER WRK-RESTO
+               MOVE WRK-RESUL TO WRK-DIVISAO
+               DISPLAY 'X / Y = ' WRK-RESUL
+               MOVE WRK-RESUL TO WRK-RESUL-ED
+               DISPLAY 'MASCARA X / Y = ' WRK-RESUL-ED
+               DISPLAY 'RESTO = ' WRK-RESTO
+           END-IF.
+       0240-MULTIPLICACAO.
       *>***************** MULTIPLICACAO
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-MULTIPLICACAO.
            DISPLAY 'X * Y = ' WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'MASCARA X * Y = ' WRK-RESUL-ED.
+       0250-MEDIA.
       *>***************** MEDIA
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
+           MOVE WRK-RESUL TO WRK-MEDIA.
            DISPLAY 'X + Y / 2 = ' WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'MASCARA X + Y / 2 = ' WRK-RESUL-ED.
-           STOP RUN.
+       0260-POTENCIA.
+      *>***************** POTENCIA (X ELEVADO A Y)
+           COMPUTE WRK-POTENCIA = WRK-NUM1 ** WRK-NUM2.
+           DISPLAY 'X ** Y = ' WRK-POTENCIA.
+       0270-MODULO.
+      *>***************** MODULO (RESTO DA DIVISAO INTEIRA)
+           IF WRK-NUM2 = 0
+               DISPLAY 'Y CANNOT BE ZERO'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                 REMAINDER WRK-MODULO
+               DISPLAY 'X MOD Y = ' WRK-MODULO
+           END-IF.
+       0300-FINALIZAR.
+      *>********* REGISTRANDO A TRILHA DE AUDITORIA
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           OPEN EXTEND CALCLOG-FILE.
+           IF WRK-CALCLOG-STATUS = '05' OR WRK-CALCLOG-STATUS = '35'
+               CLOSE CALCLOG-FILE
+               OPEN OUTPUT CALCLOG-FILE
+           END-IF.
+           MOVE SPACES TO CALCLOG-REC.
+           STRING WRK-OPERADOR DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' X=' DELIMITED BY SIZE
+                  WRK-NUM1 DELIMITED BY SIZE
+                  ' Y=' DELIMITED BY SIZE
+                  WRK-NUM2 DELIMITED BY SIZE
+                  ' SOMA=' DELIMITED BY SIZE
+                  WRK-SOMA DELIMITED BY SIZE
+                  ' SUB=' DELIMITED BY SIZE
+                  WRK-SUBTRACAO DELIMITED BY SIZE
+                  ' DIV=' DELIMITED BY SIZE
+                  WRK-DIVISAO DELIMITED BY SIZE
+                  ' RESTO=' DELIMITED BY SIZE
+                  WRK-RESTO DELIMITED BY SIZE
+                  ' MULT=' DELIMITED BY SIZE
+                  WRK-MULTIPLICACAO DELIMITED BY SIZE
+                  ' MEDIA=' DELIMITED BY SIZE
+                  WRK-MEDIA DELIMITED BY SIZE
+                  ' POT=' DELIMITED BY SIZE
+                  WRK-POTENCIA DELIMITED BY SIZE
+                  ' MOD=' DELIMITED BY SIZE
+                  WRK-MODULO DELIMITED BY SIZE
+             INTO CALCLOG-REC.
+           WRITE CALCLOG-REC.
+           CLOSE CALCLOG-FILE.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-NUM1==.
+           COPY 'VALIDANUM-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-NUM2==.
