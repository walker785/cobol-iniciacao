@@ -0,0 +1,7 @@
+      *>*****************************************************************
+      *> VALIDANUM - CAMPOS COMPARTILHADOS DE VALIDACAO NUMERICA
+      *> UM FLAG (E CONDICAO 88) POR CAMPO VALIDADO, USADOS VIA COPY
+      *> USO: COPY 'VALIDANUM.cbl' REPLACING ==:CAMPO:== BY ==WRK-NUM1==.
+      *>*****************************************************************
+       77 WRK-VN-OK-:CAMPO: PIC X(01) VALUE 'N'.
+          88 VALIDO-:CAMPO: VALUE 'S'.
