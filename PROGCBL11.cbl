@@ -5,40 +5,154 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER USUARIO E NIVEL
       *> UTILIZAR VARIAVEL NIVEL 88 - LOGICA
+      *> OBJETIVO: VALIDAR USUARIO E SENHA CONTRA UM CADASTRO
+      *>           PERSISTENTE E REGISTRAR TODA TENTATIVA DE LOGIN
+      *>           EM UMA TRILHA DE AUDITORIA COM DATA/HORA
+      *> OBJETIVO: ACRESCENTAR OS NIVEIS SUPERVISOR E AUDITOR,
+      *>           ALEM DE ADM E USER
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERCAD-FILE ASSIGN TO 'USERCAD11'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-USERCAD-STATUS.
+           SELECT OPTIONAL LOGINLOG-FILE ASSIGN TO 'LOGINLOG11'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOGINLOG-STATUS.
+           SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  USERCAD-FILE.
+       01  USERCAD-REC.
+           02 USERCAD-USUARIO PIC X(15).
+           02 USERCAD-SENHA PIC X(15).
+           02 USERCAD-NIVEL PIC 9(02).
+       FD  LOGINLOG-FILE.
+       01  LOGINLOG-REC PIC X(80).
+       FD  AUDITLOG-FILE.
+       01  AUDITLOG-REC PIC X(150).
        WORKING-STORAGE SECTION.
+       COPY 'AUDITLOG.cbl'.
+       77 WRK-USERCAD-STATUS PIC X(02) VALUE ZEROS.
+       77 WRK-USERCAD-EOF PIC X(01) VALUE 'N'.
+         88 FIM-USERCAD VALUE 'S'.
+       77 WRK-LOGINLOG-STATUS PIC X(02) VALUE ZEROS.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        77 WRK-USUARIO PIC X(15) VALUE SPACES.
+       77 WRK-SENHA PIC X(15) VALUE SPACES.
        77 WRK-NIVEL PIC 9(02) VALUE ZEROS.
          88 ADM VALUE 01.
          88 USER VALUE 02.
+         88 SUPERVISOR VALUE 03.
+         88 AUDITOR VALUE 04.
+       77 WRK-AUTORIZADO PIC X(01) VALUE 'N'.
+         88 AUTORIZADO VALUE 'S'.
+       77 WRK-RESULTADO PIC X(25) VALUE SPACES.
        PROCEDURE DIVISION.
-      *>********* INSERINDO NOME DE USUARIO
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+       0100-INICIALIZAR.
+      *>********* INSERINDO USUARIO E SENHA
            DISPLAY '*******************'.
            DISPLAY ' NIVEIS DE USUARIO'.
            DISPLAY '*******************'.
            DISPLAY 'INSIRA O NOME DE USUARIO: '.
            ACCEPT WRK-USUARIO FROM CONSOLE.
-      *>********* INSERINDO NIVEL
-           DISPLAY 'INSIRA O NIVEL DO USUARIO: ' WRK-USUARIO.
-           ACCEPT WRK-NIVEL FROM CONSOLE.
-      *>********* EXIBINDO DADOS
-           IF ADM
-                DISPLAY '====================================='
-                DISPLAY WRK-USUARIO ' NIVEL - ADMINISTRADOR'
-                DISPLAY '====================================='
+           DISPLAY 'INSIRA A SENHA: '.
+           ACCEPT WRK-SENHA FROM CONSOLE.
+       0150-LOCALIZAR-USUARIO.
+      *>********* BUSCANDO O USUARIO NO CADASTRO
+           OPEN INPUT USERCAD-FILE.
+           IF WRK-USERCAD-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O CADASTRO DE USUARIOS: '
+                        WRK-USERCAD-STATUS
            ELSE
-                 IF USER
-                      DISPLAY '==============================='
-                      DISPLAY WRK-USUARIO ' NIVEL - USUARIO'
-                      DISPLAY '==============================='
-                   ELSE
-                        DISPLAY 'USUARIO NAO AUTORIZADO!'     
-                 END-IF       
+               PERFORM 0160-LER-USERCAD
+               PERFORM 0160-LER-USERCAD
+                   UNTIL FIM-USERCAD OR AUTORIZADO
+               CLOSE USERCAD-FILE
            END-IF.
-           STOP RUN.
+       0160-LER-USERCAD.
+      *>********* LENDO UM REGISTRO DO CADASTRO DE USUARIOS
+           READ USERCAD-FILE
+               AT END
+                   MOVE 'S' TO WRK-USERCAD-EOF
+               NOT AT END
+                   IF USERCAD-USUARIO = WRK-USUARIO
+                      AND USERCAD-SENHA = WRK-SENHA
+                       MOVE 'S' TO WRK-AUTORIZADO
+                       MOVE USERCAD-NIVEL TO WRK-NIVEL
+                   END-IF
+           END-READ.
+       0200-PROCESSAR.
+      *>********* VALIDANDO O LOGIN E EXIBINDO O NIVEL
+           PERFORM 0150-LOCALIZAR-USUARIO.
+           EVALUATE TRUE
+               WHEN AUTORIZADO AND ADM
+                   DISPLAY '====================================='
+                   DISPLAY WRK-USUARIO ' NIVEL - ADMINISTRADOR'
+                   DISPLAY '====================================='
+                   MOVE 'ACESSO ADMINISTRADOR' TO WRK-RESULTADO
+               WHEN AUTORIZADO AND USER
+                   DISPLAY '==============================='
+                   DISPLAY WRK-USUARIO ' NIVEL - USUARIO'
+                   DISPLAY '==============================='
+                   MOVE 'ACESSO USUARIO' TO WRK-RESULTADO
+               WHEN AUTORIZADO AND SUPERVISOR
+                   DISPLAY '========================================'
+                   DISPLAY WRK-USUARIO ' NIVEL - SUPERVISOR'
+                   DISPLAY ' ACESSO: APROVACOES E RELATORIOS DE TIME'
+                   DISPLAY '========================================'
+                   MOVE 'ACESSO SUPERVISOR' TO WRK-RESULTADO
+               WHEN AUTORIZADO AND AUDITOR
+                   DISPLAY '========================================'
+                   DISPLAY WRK-USUARIO ' NIVEL - AUDITOR'
+                   DISPLAY ' ACESSO: SOMENTE LEITURA E TRILHAS DE'
+                   DISPLAY ' AUDITORIA'
+                   DISPLAY '========================================'
+                   MOVE 'ACESSO AUDITOR' TO WRK-RESULTADO
+               WHEN OTHER
+                   DISPLAY 'USUARIO NAO AUTORIZADO!'
+                   MOVE 'USUARIO NAO AUTORIZADO' TO WRK-RESULTADO
+           END-EVALUATE.
+       0300-FINALIZAR.
+      *>********* REGISTRANDO A TENTATIVA DE LOGIN NA TRILHA DE
+      *>********* AUDITORIA
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           OPEN EXTEND LOGINLOG-FILE.
+           IF WRK-LOGINLOG-STATUS = '05' OR WRK-LOGINLOG-STATUS = '35'
+               CLOSE LOGINLOG-FILE
+               OPEN OUTPUT LOGINLOG-FILE
+           END-IF.
+           MOVE SPACES TO LOGINLOG-REC.
+           STRING WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+                  ' USUARIO=' DELIMITED BY SIZE
+                  WRK-USUARIO DELIMITED BY SIZE
+                  ' RESULTADO=' DELIMITED BY SIZE
+                  WRK-RESULTADO DELIMITED BY SIZE
+             INTO LOGINLOG-REC.
+           WRITE LOGINLOG-REC.
+           CLOSE LOGINLOG-FILE.
+           MOVE WRK-USUARIO TO WRK-AUDIT-OPERADOR.
+           MOVE 'LOGIN' TO WRK-AUDIT-ACAO.
+           MOVE SPACES TO WRK-AUDIT-ANTES.
+           MOVE WRK-RESULTADO TO WRK-AUDIT-DEPOIS.
+           PERFORM 9500-GRAVAR-AUDITORIA.
+           COPY 'AUDITLOG-PROC.cbl'
+               REPLACING ==:PROGRAMA:== BY =='PROGCBL11'==.
