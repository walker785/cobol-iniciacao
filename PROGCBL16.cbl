@@ -5,22 +5,53 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       *> UTILIZAR PERFORM - VARYING
+      *> OBJETIVO: PERMITIR IMPRIMIR A TABUADA EM UM ARQUIVO DE
+      *>           RELATORIO, COM O NUMERO E A DATA/HORA DO PROCESSAMENTO
+      *>           NO CABECALHO, ALEM DA EXIBICAO NO CONSOLE
+      *> OBJETIVO: PERMITIR ESCOLHER O INICIO/FIM DA FAIXA E GERAR
+      *>           TAMBEM UMA TABUADA DE DIVISAO, EM VEZ DE SO 1 A 10
+      *>           DE MULTIPLICACAO
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TABELOG-FILE ASSIGN TO 'TABELOG16'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TABELOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABELOG-FILE.
+       01  TABELOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
+       77 WRK-TABELOG-STATUS PIC X(02) VALUE ZEROS.
        77 WRK-NUMERO PIC 9(02) VALUE ZEROS.
+       77 WRK-INICIO PIC 9(02) VALUE 1.
+       77 WRK-FIM PIC 9(02) VALUE 10.
        77 WRK-CONT PIC 9(02) VALUE 1.
-       77 WRK-PRODUTO PIC 9(03) VALUE ZEROS.
+       77 WRK-RESULTADO PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-SIMBOLO PIC X(01) VALUE 'X'.
+       77 WRK-TIPO-TABELA PIC 9(01) VALUE 1.
+         88 TABELA-MULTIPLICACAO VALUE 1.
+         88 TABELA-DIVISAO VALUE 2.
+       77 WRK-IMPRIMIR PIC X(01) VALUE 'N'.
+         88 IMPRIMIR VALUE 'S'.
+       01 WRK-DATAHORA.
+          02 WRK-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+          02 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
+           IF WRK-NUMERO > 0 AND WRK-FIM >= WRK-INICIO
              PERFORM 0200-PROCESSAR
+           ELSE
+             DISPLAY 'DADOS INVALIDOS (NUMERO E FAIXA INICIO/FIM)'
            END-IF.
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
        0100-INICIALIZAR.
       *>********* INSERINDO DADOS
@@ -29,11 +60,74 @@
            DISPLAY '********************'.
            DISPLAY 'INSIRA UM NUMERO (1 A 99): '.
            ACCEPT WRK-NUMERO FROM CONSOLE.
+           DISPLAY '1-MULTIPLICACAO 2-DIVISAO'.
+           DISPLAY 'ESCOLHA O TIPO DE TABUADA: '.
+           ACCEPT WRK-TIPO-TABELA FROM CONSOLE.
+           DISPLAY 'INSIRA O INICIO DA FAIXA: '.
+           ACCEPT WRK-INICIO FROM CONSOLE.
+           DISPLAY 'INSIRA O FIM DA FAIXA: '.
+           ACCEPT WRK-FIM FROM CONSOLE.
+           IF TABELA-DIVISAO
+               MOVE '/' TO WRK-SIMBOLO
+           ELSE
+               MOVE 'X' TO WRK-SIMBOLO
+           END-IF.
+           DISPLAY 'DESEJA IMPRIMIR EM ARQUIVO? (S/N): '.
+           ACCEPT WRK-IMPRIMIR FROM CONSOLE.
+           IF IMPRIMIR
+               PERFORM 0110-ABRIR-RELATORIO
+           END-IF.
+       0110-ABRIR-RELATORIO.
+      *>********* ABRINDO O RELATORIO E GRAVANDO O CABECALHO
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           OPEN EXTEND TABELOG-FILE.
+           IF WRK-TABELOG-STATUS = '05' OR WRK-TABELOG-STATUS = '35'
+               CLOSE TABELOG-FILE
+               OPEN OUTPUT TABELOG-FILE
+           END-IF.
+           MOVE SPACES TO TABELOG-REC.
+           STRING 'TABUADA DE ' DELIMITED BY SIZE
+                  WRK-NUMERO DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WRK-HORA-ATUAL DELIMITED BY SIZE
+             INTO TABELOG-REC.
+           WRITE TABELOG-REC.
        0200-PROCESSAR.
-      *>********* CALCULANDO PRODUTO / RESULTADO
-           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 10
-             COMPUTE WRK-PRODUTO = (WRK-NUMERO * WRK-CONT)
-             DISPLAY WRK-NUMERO ' X ' WRK-CONT ' = ' WRK-PRODUTO
+      *>********* CALCULANDO RESULTADO DA FAIXA ESCOLHIDA
+           PERFORM VARYING WRK-CONT FROM WRK-INICIO BY 1
+                   UNTIL WRK-CONT > WRK-FIM
+             IF TABELA-DIVISAO AND WRK-CONT = 0
+                 DISPLAY WRK-NUMERO ' / ' WRK-CONT ' = INDEFINIDO'
+             ELSE
+                 PERFORM 0220-CALCULAR-RESULTADO
+                 DISPLAY WRK-NUMERO ' ' WRK-SIMBOLO ' ' WRK-CONT
+                         ' = ' WRK-RESULTADO
+                 IF IMPRIMIR
+                     PERFORM 0210-GRAVAR-LINHA
+                 END-IF
+             END-IF
            END-PERFORM.
+       0210-GRAVAR-LINHA.
+      *>********* GRAVANDO UMA LINHA DA TABUADA NO RELATORIO
+           MOVE SPACES TO TABELOG-REC.
+           STRING WRK-NUMERO ' ' DELIMITED BY SIZE
+                  WRK-SIMBOLO ' ' DELIMITED BY SIZE
+                  WRK-CONT ' = ' DELIMITED BY SIZE
+                  WRK-RESULTADO DELIMITED BY SIZE
+             INTO TABELOG-REC.
+           WRITE TABELOG-REC.
+       0220-CALCULAR-RESULTADO.
+      *>********* MULTIPLICANDO OU DIVIDINDO CONFORME O TIPO ESCOLHIDO
+           IF TABELA-DIVISAO
+               COMPUTE WRK-RESULTADO = WRK-NUMERO / WRK-CONT
+           ELSE
+               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONT
+           END-IF.
        0300-FINALIZAR.
+           IF IMPRIMIR
+               CLOSE TABELOG-FILE
+           END-IF.
            DISPLAY 'FIM DO PROGRAMA...'.
