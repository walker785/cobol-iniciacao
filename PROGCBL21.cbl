@@ -5,6 +5,9 @@
       *> AUTHOR = MATHEUSFERREIRA WALKER
       *> OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       *> UTILIZAR  VARIAVEIS TIPO TABELA - REDEFINES
+      *> OBJETIVO: CALCULAR O DIA DA SEMANA DA DATA E PERMITIR ESCOLHER
+      *>           O FORMATO DE SAIDA (DD/MM/AAAA, MM/DD/AAAA OU POR
+      *>           EXTENSO)
       *> DATE: = XX/XX/XXXX
       *>*****************************************************************
        ENVIRONMENT DIVISION.
@@ -21,21 +24,91 @@
           02 FILLER PIC X(03) VALUE 'AGO'.
           02 FILLER PIC X(03) VALUE 'SET'.
           02 FILLER PIC X(03) VALUE 'OUT'.
-          02 FILLER PIC X(03) VALUE 'NEV'.
+          02 FILLER PIC X(03) VALUE 'NOV'.
           02 FILLER PIC X(03) VALUE 'DEZ'.
        01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
           02 WRK-MES PIC X(03) OCCURS 12 TIMES.
+       01 WRK-SEMANA-EXTENSO.
+          02 FILLER PIC X(13) VALUE 'SABADO'.
+          02 FILLER PIC X(13) VALUE 'DOMINGO'.
+          02 FILLER PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'TERCA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'QUARTA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'QUINTA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'SEXTA-FEIRA'.
+       01 WRK-SEMANA REDEFINES WRK-SEMANA-EXTENSO.
+          02 WRK-DIA-SEMANA PIC X(13) OCCURS 7 TIMES.
        01 WRK-DATA.
           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
        77 WRK-NOME PIC X(25) VALUE SPACES.
+       77 WRK-FORMATO PIC 9(01) VALUE 1.
+          88 FORMATO-DIA-MES-ANO VALUE 1.
+          88 FORMATO-MES-DIA-ANO VALUE 2.
+          88 FORMATO-EXTENSO VALUE 3.
+       77 WRK-ZM PIC 9(02) VALUE ZEROS.
+       77 WRK-ZY PIC 9(04) VALUE ZEROS.
+       77 WRK-ZJ PIC 9(02) VALUE ZEROS.
+       77 WRK-ZK PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-TERM1 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM2 PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-TERM3 PIC 9(04) VALUE ZEROS.
+       77 WRK-ZH PIC 9(04) VALUE ZEROS.
+       77 WRK-ZQ PIC 9(04) VALUE ZEROS.
+       77 WRK-ZR PIC 9(01) VALUE ZEROS.
+       77 WRK-INDICE-SEMANA PIC 9(01) VALUE ZEROS.
+       COPY 'SECULO.cbl'.
        PROCEDURE DIVISION.
            DISPLAY 'DATA ATUAL: '.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 9630-VALIDAR-SECULO-WRK-ANOSYS.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           DISPLAY 'ESCOLHA O FORMATO DE SAIDA: '.
+           DISPLAY '1 - DD/MM/AAAA'.
+           DISPLAY '2 - MM/DD/AAAA'.
+           DISPLAY '3 - POR EXTENSO'.
+           ACCEPT WRK-FORMATO.
            DISPLAY '*************************'.
-           DISPLAY 'DATA... ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS) 
-           ' DE ' WRK-ANOSYS.
+           PERFORM 0430-EXIBIR-DATA.
            DISPLAY '*************************'.
 
            STOP RUN.
+
+       0420-CALCULAR-DIA-SEMANA.
+      *>********* CONGRUENCIA DE ZELLER - JAN/FEV CONTAM COMO MESES
+      *>          13/14 DO ANO ANTERIOR
+           IF WRK-MESSYS < 3
+               COMPUTE WRK-ZM = WRK-MESSYS + 12
+               COMPUTE WRK-ZY = WRK-ANOSYS - 1
+           ELSE
+               MOVE WRK-MESSYS TO WRK-ZM
+               MOVE WRK-ANOSYS TO WRK-ZY
+           END-IF.
+           COMPUTE WRK-ZJ = WRK-ZY / 100.
+           COMPUTE WRK-ZK = WRK-ZY - (WRK-ZJ * 100).
+           COMPUTE WRK-Z-TERM1 = (13 * (WRK-ZM + 1)) / 5.
+           COMPUTE WRK-Z-TERM2 = WRK-ZK / 4.
+           COMPUTE WRK-Z-TERM3 = WRK-ZJ / 4.
+           COMPUTE WRK-ZH = WRK-DIASYS + WRK-Z-TERM1 + WRK-ZK
+                           + WRK-Z-TERM2 + WRK-Z-TERM3
+                           + (5 * WRK-ZJ).
+           DIVIDE WRK-ZH BY 7 GIVING WRK-ZQ REMAINDER WRK-ZR.
+           COMPUTE WRK-INDICE-SEMANA = WRK-ZR + 1.
+
+       0430-EXIBIR-DATA.
+           IF FORMATO-MES-DIA-ANO
+               DISPLAY 'DATA... ' WRK-MESSYS '/' WRK-DIASYS '/'
+                       WRK-ANOSYS
+           ELSE
+               IF FORMATO-EXTENSO
+                   DISPLAY WRK-DIA-SEMANA(WRK-INDICE-SEMANA) ', '
+                           WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
+                           ' DE ' WRK-ANOSYS
+               ELSE
+                   DISPLAY 'DATA... ' WRK-DIASYS '/' WRK-MESSYS '/'
+                           WRK-ANOSYS
+               END-IF
+           END-IF.
+           COPY 'SECULO-PROC.cbl'
+               REPLACING ==:CAMPO:== BY ==WRK-ANOSYS==.
