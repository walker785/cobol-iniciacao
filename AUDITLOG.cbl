@@ -0,0 +1,18 @@
+      *>*****************************************************************
+      *> AUDITLOG - CAMPOS COMPARTILHADOS DA TRILHA DE AUDITORIA CENTRAL
+      *> USO: COPY 'AUDITLOG.cbl'.
+      *> REQUER NO PROGRAMA CHAMADOR:
+      *>   SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO 'AUDITLOG'
+      *>       ORGANIZATION IS LINE SEQUENTIAL
+      *>       FILE STATUS IS WRK-AUDITLOG-STATUS.
+      *>   FD  AUDITLOG-FILE.
+      *>   01  AUDITLOG-REC PIC X(150).
+      *>*****************************************************************
+       77 WRK-AUDITLOG-STATUS PIC X(02) VALUE ZEROS.
+       01 WRK-AUDIT-DATAHORA.
+          02 WRK-AUDIT-DATA PIC 9(08) VALUE ZEROS.
+          02 WRK-AUDIT-HORA PIC 9(08) VALUE ZEROS.
+       77 WRK-AUDIT-OPERADOR PIC X(15) VALUE SPACES.
+       77 WRK-AUDIT-ACAO PIC X(10) VALUE SPACES.
+       77 WRK-AUDIT-ANTES PIC X(20) VALUE SPACES.
+       77 WRK-AUDIT-DEPOIS PIC X(20) VALUE SPACES.
